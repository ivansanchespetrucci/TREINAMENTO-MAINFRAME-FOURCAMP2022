@@ -0,0 +1,43 @@
+//RELACLIX JOB 'EXEC COB',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01) 00000100
+//*-------------------------------                                      00000200
+//* PR.RELACLI.CLIENTES E UM GDG: CADA EXECUCAO GERA UMA NOVA           00000300
+//* GERACAO (+1) EM VEZ DE REGRAVAR O MESMO DSN, MANTENDO O             00000400
+//* HISTORICO DAS GERACOES ANTERIORES (BASE DEFINIDA VIA IDCAMS         00000500
+//* DEFINE GDG, FORA DESTE JOB). COM ISSO O SORT NAO REGRAVA MAIS       00000600
+//* A GERACAO ATUAL.                                                    00000700
+//*-------------------------------                                      00000800
+//STEP01   EXEC PGM=SORT                                                00000900
+//SORTIN   DD DSN=PR.RELACLI.CLIENTES(0),DISP=SHR                       00001000
+//SORTOUT  DD DSN=PR.RELACLI.CLIENTES(+1),                              00001100
+//            DISP=(,CATLG,DELETE)                                      00001200
+//SYSOUT   DD SYSOUT=*                                                  00001300
+//SYSIN    DD *                                                         00001400
+ SORT FIELDS=(1,04,CH,A,10,05,CH,A)                                     00001500
+//*-------------------------------                                      00001600
+//* EXECUTAR RELACLI                                                    00001700
+//*-------------------------------                                      00001800
+//STEP02   EXEC PGM=RELACLI                                             00001900
+//STEPLIB  DD DSN=PR.RELACLI.OBJ,DISP=SHR                               00002000
+//CLIENTES DD DSN=PR.RELACLI.CLIENTES(0),DISP=SHR                       00002100
+//RELATORIO DD DSN=PR.RELACLI.RELATORIO,DISP=(NEW,CATLG,DELETE)         00002200
+//EXCTIPOP DD DSN=PR.RELACLI.EXCTIPOP,DISP=(NEW,CATLG,DELETE)           00002300
+//REINICIO DD DSN=PR.RELACLI.REINICIO,DISP=SHR                          00002400
+//CONTROLE DD DSN=PR.RELACLI.CONTROLE,DISP=(NEW,CATLG,DELETE)           00002500
+//LOGERROS DD DSN=PR.RELACLI.LOGERROS,DISP=SHR                          00002600
+//ALTOVLR  DD DSN=PR.RELACLI.ALTOVLR,DISP=(NEW,CATLG,DELETE)            00002700
+//SYSOUT   DD SYSOUT=*                                                  00002800
+//SYSIN    DD *                                                         00002900
+20220601                                                                00003000
+N                                                                       00003100
+05000000                                                                00003200
+00000000                                                                00003300
+99999999                                                                00003400
+/*                                                                      00003500
+//*-------------------------------                                      00003600
+//* CONCILIAR CONTROLE (RELACLI) X LOGERROS                             00003700
+//*-------------------------------                                      00003800
+//STEP03   EXEC PGM=RELACONC,COND=(4,LT,STEP02)                         00003900
+//STEPLIB  DD DSN=PR.RELACLI.OBJ,DISP=SHR                               00004000
+//CONTROLE DD DSN=PR.RELACLI.CONTROLE,DISP=SHR                          00004100
+//LOGERROS DD DSN=PR.RELACLI.LOGERROS,DISP=SHR                          00004200
+//SYSOUT   DD SYSOUT=*                                                  00004300
