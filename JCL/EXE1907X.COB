@@ -1,14 +1,26 @@
-//FOUR019X JOB 'EXEC COB',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01) 00010004
-//STEP01   EXEC PGM=SORT                                                00011003
-//SORTIN   DD DSN=PR.FOUR019.FUNC2,DISP=SHR                             00012004
-//SORTOUT  DD DSN=PR.FOUR019.FUNC2,DISP=OLD                             00012104
-//SYSOUT   DD SYSOUT=*                                                  00012203
-//SYSIN    DD *                                                         00012303
- SORT FIELDS=(36,04,CH,A)                                               00012409
-//*-------------------------------                                      00012503
-//* EXECUTAR RELFUNC                                                    00012603
-//*-------------------------------                                      00012703
-//STEP02   EXEC PGM=ARQ1907C                                            00012811
-//STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00012903
-//FUNC2    DD DSN=PR.FOUR019.FUNC2,DISP=SHR                             00013003
-//LOGERROS DD DSN=PR.FOUR019.LOGERROS,DISP=SHR                          00014003
+//FOUR019X JOB 'EXEC COB',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01) 00000100
+//*-------------------------------                                      00000200
+//* PARA REINICIAR SOMENTE O STEP02 APOS UMA CORRECAO, RESUBMETER       00000300
+//* ESTE JOB COM O PARAMETRO RESTART=STEP02 NO JOB CARD.                00000400
+//*-------------------------------                                      00000500
+//* PR.FOUR019.FUNC2 E UM GDG: CADA EXECUCAO GERA UMA NOVA GERACAO      00000600
+//* (+1) EM VEZ DE REGRAVAR O MESMO DSN, MANTENDO O HISTORICO DAS       00000700
+//* GERACOES ANTERIORES (BASE DEFINIDA VIA IDCAMS DEFINE GDG, FORA      00000800
+//* DESTE JOB). COM ISSO O BACKUP PRE-SORT DEIXA DE SER NECESSARIO,     00000900
+//* POIS O SORT NAO REGRAVA MAIS A GERACAO ATUAL.                       00001000
+//*-------------------------------                                      00001100
+//STEP01   EXEC PGM=SORT                                                00001200
+//SORTIN   DD DSN=PR.FOUR019.FUNC2(0),DISP=SHR                          00001300
+//SORTOUT  DD DSN=PR.FOUR019.FUNC2(+1),                                 00001400
+//            DISP=(,CATLG,DELETE)                                      00001500
+//SYSOUT   DD SYSOUT=*                                                  00001600
+//SYSIN    DD *                                                         00001700
+ SORT FIELDS=(36,04,CH,A)                                               00001800
+//*-------------------------------                                      00001900
+//* EXECUTAR RELFUNC                                                    00002000
+//* COND PULA O STEP02 SE O STEP01 TERMINAR COM RC>=4                   00002100
+//*-------------------------------                                      00002200
+//STEP02   EXEC PGM=ARQ1907C,COND=(4,LT,STEP01)                         00002300
+//STEPLIB  DD DSN=PR.FOUR019.OBJ,DISP=SHR                               00002400
+//FUNC2    DD DSN=PR.FOUR019.FUNC2(0),DISP=SHR                          00002500
+//LOGERROS DD DSN=PR.FOUR019.LOGERROS,DISP=SHR                          00002600
