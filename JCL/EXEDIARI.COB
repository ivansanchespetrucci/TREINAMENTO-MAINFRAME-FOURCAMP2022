@@ -0,0 +1,53 @@
+//FOURDIAX JOB 'EXEC COB',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01) 00000100
+//*-------------------------------                                      00000200
+//* LOTE DIARIO: EXECUTA FR01CB16/17/19/24 EM SEQUENCIA NUM SO JOB,     00000300
+//* CADA STEP COM SEU PROPRIO SYSIN (MASSA DO DIA PARTIDA POR TIPO      00000400
+//* DE REGISTRO), EM VEZ DE QUATRO SUBMISSOES SEPARADAS.                00000500
+//*-------------------------------                                      00000600
+//* STEP01 - MEDIA DE VENDAS POR LOJA (FR01CB16)                        00000700
+//*-------------------------------                                      00000800
+//STEP01   EXEC PGM=FR01CB16                                            00000900
+//STEPLIB  DD DSN=PR.FOUR01.OBJ,DISP=SHR                                00001000
+//SAIDA    DD DSN=PR.FOUR01.CB16.SAIDA,DISP=(NEW,CATLG,DELETE)          00001100
+//LOGERROS DD DSN=PR.FOUR01.LOGERROS,DISP=SHR                           00001200
+//SYSOUT   DD SYSOUT=*                                                  00001300
+//SYSIN    DD *                                                         00001400
+20220601                                                                00001500
+999                                                                     00001600
+/*                                                                      00001700
+//*-------------------------------                                      00001800
+//* STEP02 - CONFERENCIA GASOLINA X ALCOOL (FR01CB17)                   00001900
+//*-------------------------------                                      00002000
+//STEP02   EXEC PGM=FR01CB17,COND=(4,LT,STEP01)                         00002100
+//STEPLIB  DD DSN=PR.FOUR01.OBJ,DISP=SHR                                00002200
+//LOGERROS DD DSN=PR.FOUR01.LOGERROS,DISP=SHR                           00002300
+//SYSOUT   DD SYSOUT=*                                                  00002400
+//SYSIN    DD *                                                         00002500
+20220601                                                                00002600
+07000                                                                   00002700
+99999999                                                                00002800
+/*                                                                      00002900
+//*-------------------------------                                      00003000
+//* STEP03 - FRETE POR PEDIDO (FR01CB19)                                00003100
+//*-------------------------------                                      00003200
+//STEP03   EXEC PGM=FR01CB19,COND=(4,LT,STEP02)                         00003300
+//STEPLIB  DD DSN=PR.FOUR01.OBJ,DISP=SHR                                00003400
+//FATURA   DD DSN=PR.FOUR01.CB19.FATURA,DISP=(NEW,CATLG,DELETE)         00003500
+//LOGERROS DD DSN=PR.FOUR01.LOGERROS,DISP=SHR                           00003600
+//SYSOUT   DD SYSOUT=*                                                  00003700
+//SYSIN    DD *                                                         00003800
+20220601                                                                00003900
+99999                                                                   00004000
+/*                                                                      00004100
+//*-------------------------------                                      00004200
+//* STEP04 - TOTAL DE COMPRAS POR CODIGO (FR01CB24)                     00004300
+//*-------------------------------                                      00004400
+//STEP04   EXEC PGM=FR01CB24,COND=(4,LT,STEP03)                         00004500
+//STEPLIB  DD DSN=PR.FOUR01.OBJ,DISP=SHR                                00004600
+//HISTORICO DD DSN=PR.FOUR01.CB24.HISTORICO,DISP=SHR                    00004700
+//LOGERROS DD DSN=PR.FOUR01.LOGERROS,DISP=SHR                           00004800
+//SYSOUT   DD SYSOUT=*                                                  00004900
+//SYSIN    DD *                                                         00005000
+20220601                                                                00005100
+999                                                                     00005200
+/*                                                                      00005300
