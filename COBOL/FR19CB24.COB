@@ -1,106 +1,263 @@
-      *====================================================             00010000
-       IDENTIFICATION                           DIVISION.               00020000
-      *====================================================             00030000
-       PROGRAM-ID. FR01CB24.                                            00040001
-                                                                        00041000
-      *====================================================             00042000
-      *  AUTOR: RAFAEL                                                  00043000
-      * EMPRESA: FOURSYS                                                00044000
-      *====================================================             00045000
-      *                                                                 00045100
-      * OBJETIVO: APLICAR CONHECIMENTO DO COMANDO UNTIL.                00045200
-      *           RECEBER LAYOUT E SOMAR QUANTOS REGISTROS              00045325
-      *           SERAO LIDOS E SOMA DOS VALORES AO FINAL.              00045425
-      *====================================================             00045500
-                                                                        00045600
-      *====================================================             00045700
-       ENVIRONMENT                              DIVISION.               00045800
-      *====================================================             00045900
-       CONFIGURATION                            SECTION.                00046000
-       SPECIAL-NAMES.                                                   00046100
-           DECIMAL-POINT IS COMMA.                                      00046200
-                                                                        00046300
-      *====================================================             00046400
-       DATA                                     DIVISION.               00046500
-      *====================================================             00046600
-       WORKING-STORAGE                          SECTION.                00046700
-                                                                        00046800
-       01 WRK-DADOS.                                                    00046900
-           05 WRK-CODIGO              PIC 9(03)    VALUE ZEROES.        00047000
-           05 WRK-ITEM                PIC X(30)    VALUE SPACES.        00047100
-           05 WRK-VALOR               PIC 9(05)V99 VALUE ZEROES.        00048000
-           05 WRK-QUANT               PIC 9(03)    VALUE ZEROES.        00049000
-                                                                        00049123
-      *-----------------ACUMULADAS-------------------------             00049223
-                                                                        00049300
-       77 WRK-VALORTOTAL              PIC 9(08)V99 VALUE ZEROES.        00049402
-       77 WRK-REGLIDOS                PIC 9(02)    VALUE 0.             00049524
-       77 WRK-VALORACUM               PIC 9(08)V99 VALUE ZEROES.        00049613
-                                                                        00049723
-      *------------------MASCARAS--------------------------             00049823
-                                                                        00049900
-       77 WRK-VALOR-ED                PIC ZZ.ZZ9,99.                    00050002
-       77 WRK-VALORTOTAL-ED           PIC ZZ.ZZZ.ZZ9,99.                00050104
-       77 WRK-VALORACUM-ED            PIC ZZ.ZZZ.ZZ9,99.                00050213
-                                                                        00050300
-      *====================================================             00050400
-       PROCEDURE                                DIVISION.               00050500
-      *====================================================             00050623
-                                                                        00050700
-      *----------------------------------------------------             00050800
-       0000-PRINCIPAL                           SECTION.                00050900
-      *----------------------------------------------------             00051000
-                                                                        00051100
-             PERFORM 1000-INICIALIZAR.                                  00051223
-             IF WRK-CODIGO NOT EQUAL ZEROS                              00051323
-               PERFORM 2000-PROCESSAR UNTIL WRK-CODIGO EQUAL 999        00051523
-             END-IF.                                                    00051623
-             PERFORM 3000-FINALIZAR.                                    00051719
-             STOP RUN.                                                  00051800
-                                                                        00051900
-       0000-99-FIM.       EXIT.                                         00052000
-                                                                        00052100
-      *----------------------------------------------------             00052200
-       1000-INICIALIZAR                        SECTION.                 00052300
-      *----------------------------------------------------             00052400
-                                                                        00052500
-           ACCEPT WRK-DADOS     FROM SYSIN.                             00052600
-                                                                        00052700
-       1000-99-FIM.       EXIT.                                         00052800
-                                                                        00052900
-      *----------------------------------------------------             00053000
-       2000-PROCESSAR                          SECTION.                 00053100
-      *----------------------------------------------------             00053200
-                                                                        00053303
-            DISPLAY ' CODIGO PRODUTO....' WRK-CODIGO.                   00053403
-            DISPLAY ' ITEM .............' WRK-ITEM.                     00053503
-            DISPLAY ' QUANTIDADE........' WRK-QUANT.                    00053603
-            MOVE WRK-VALOR TO WRK-VALOR-ED.                             00053703
-            DISPLAY ' VALOR...........R$' WRK-VALOR-ED.                 00053805
-            COMPUTE WRK-VALORTOTAL = WRK-VALOR * WRK-QUANT.             00053905
-             ADD WRK-VALORTOTAL TO WRK-VALORACUM.                       00054013
-              MOVE WRK-VALORTOTAL TO WRK-VALORTOTAL-ED.                 00054114
-               DISPLAY ' VALOR TOTAL ..R$' WRK-VALORTOTAL-ED.           00054214
-                ADD 1 TO WRK-REGLIDOS.                                  00054324
-                 DISPLAY ' -------------------------------------- '.    00054414
-                  ACCEPT WRK-DADOS FROM SYSIN.                          00054514
-                                                                        00054609
-       2000-99-FIM.       EXIT.                                         00054700
-                                                                        00054800
-      *----------------------------------------------------             00054900
-       3000-FINALIZAR                          SECTION.                 00055000
-      *----------------------------------------------------             00055100
-            MOVE WRK-VALORACUM TO WRK-VALORACUM-ED.                     00055213
-                                                                        00055310
-            DISPLAY ' VALOR TOTAL ACUMULADO R$' WRK-VALORACUM-ED.       00055413
-            DISPLAY ' REGISTROS LIDOS ........' WRK-REGLIDOS.           00055524
-                                                                        00055607
-       3000-99-FIM.       EXIT.                                         00055700
-                                                                        00055800
-      *----------------------------------------------------             00055900
-       9000-TRATAR-ERROS                       SECTION.                 00056000
-      *----------------------------------------------------             00056100
-                                                                        00056200
-      * DISPLAY ' ERRO NOS VALORES. '.                                  00056320
-                                                                        00056416
-       9000-99-FIM.       EXIT.                                         00057000
+      *====================================================             00000100
+       IDENTIFICATION                           DIVISION.               00000200
+      *====================================================             00000300
+       PROGRAM-ID. FR01CB24.                                            00000400
+                                                                        00000500
+      *====================================================             00000600
+      *  AUTOR: RAFAEL                                                  00000700
+      * EMPRESA: FOURSYS                                                00000800
+      *====================================================             00000900
+      *                                                                 00001000
+      * OBJETIVO: APLICAR CONHECIMENTO DO COMANDO UNTIL.                00001100
+      *           RECEBER LAYOUT E SOMAR QUANTOS REGISTROS              00001200
+      *           SERAO LIDOS E SOMA DOS VALORES AO FINAL.              00001300
+      *====================================================             00001400
+                                                                        00001500
+      *====================================================             00001600
+       ENVIRONMENT                              DIVISION.               00001700
+      *====================================================             00001800
+       CONFIGURATION                            SECTION.                00001900
+       SPECIAL-NAMES.                                                   00002000
+           DECIMAL-POINT IS COMMA.                                      00002100
+                                                                        00002200
+       INPUT-OUTPUT                             SECTION.                00002300
+       FILE-CONTROL.                                                    00002400
+           SELECT HISTORICO ASSIGN TO HISTORICO                         00002500
+               FILE STATUS  IS WRK-FS-HISTORICO.                        00002600
+                                                                        00002700
+      *====================================================             00002800
+       DATA                                     DIVISION.               00002900
+      *====================================================             00003000
+       FILE                                     SECTION.                00003100
+       FD HISTORICO                                                     00003200
+           RECORDING  MODE IS F                                         00003300
+           BLOCK CONTAINS 0 RECORDS.                                    00003400
+                                                                        00003500
+       01 REG-HISTORICO.                                                00003600
+          05 HIS-DATA-EXECUCAO  PIC 9(06).                              00003700
+          05 HIS-DATA-PROCESSAMENTO PIC 9(08).                          00003800
+          05 HIS-REGLIDOS       PIC 9(02).                              00003900
+          05 HIS-VALORACUM      PIC 9(08)V99.                           00004000
+          05 HIS-VALORMIN       PIC 9(08)V99.                           00004100
+          05 HIS-VALORMAX       PIC 9(08)V99.                           00004200
+          05 HIS-VALORMEDIO     PIC 9(08)V99.                           00004300
+                                                                        00004400
+       WORKING-STORAGE                          SECTION.                00004500
+                                                                        00004600
+       01 WRK-DADOS.                                                    00004700
+           05 WRK-CODIGO              PIC 9(03)    VALUE ZEROES.        00004800
+           05 WRK-ITEM                PIC X(30)    VALUE SPACES.        00004900
+           05 WRK-VALOR               PIC 9(05)V99 VALUE ZEROES.        00005000
+           05 WRK-QUANT               PIC 9(03)    VALUE ZEROES.        00005100
+                                                                        00005200
+      *-----------------ACUMULADAS-------------------------             00005300
+                                                                        00005400
+       77 WRK-VALORTOTAL              PIC 9(08)V99 VALUE ZEROES.        00005500
+       77 WRK-REGLIDOS                PIC 9(02)    VALUE 0.             00005600
+       77 WRK-VALORACUM               PIC 9(08)V99 VALUE ZEROES.        00005700
+       77 WRK-VALORMIN                PIC 9(08)V99 VALUE 99999999,99.   00005800
+       77 WRK-VALORMAX                PIC 9(08)V99 VALUE ZEROES.        00005900
+       77 WRK-VALORMEDIO              PIC 9(08)V99 VALUE ZEROES.        00006000
+                                                                        00006100
+      *------------------MASCARAS--------------------------             00006200
+                                                                        00006300
+       COPY 'EDITVALR'.                                                 00006400
+                                                                        00006500
+      *-------------SUBTOTAL POR CODIGO---------------------            00006600
+                                                                        00006700
+       77 WRK-ITENS-QTD               PIC 9(03)    VALUE ZEROS.         00006800
+       77 WRK-ITENS-ACHOU             PIC 9        VALUE 0.             00006900
+                                                                        00007000
+       01 TAB-ITENS.                                                    00007100
+          05 TAB-ITENS-ITEM OCCURS 50 TIMES                             00007200
+                             INDEXED BY TAB-ITENS-IDX.                  00007300
+             10 TAB-ITENS-CODIGO      PIC 9(03)    VALUE ZEROS.         00007400
+             10 TAB-ITENS-QUANT       PIC 9(05)    VALUE ZEROS.         00007500
+             10 TAB-ITENS-VALOR       PIC 9(08)V99 VALUE ZEROS.         00007600
+                                                                        00007700
+      *-------------HISTORICO DE EXECUCOES-------------------           00007800
+                                                                        00007900
+       77 WRK-FS-HISTORICO            PIC 9(02).                        00008000
+       77 WRK-DATA-EXECUCAO           PIC 9(06)    VALUE ZEROS.         00008100
+                                                                        00008200
+      *-------------TRATAMENTO DE ERROS----------------------           00008300
+                                                                        00008400
+       COPY 'VARERROS'.                                                 00008500
+                                                                        00008600
+      *-------------DATA DE PROCESSAMENTO--------------------           00008700
+                                                                        00008800
+       COPY 'DATAPROC'.                                                 00008900
+                                                                        00009000
+      *====================================================             00009100
+       PROCEDURE                                DIVISION.               00009200
+      *====================================================             00009300
+                                                                        00009400
+      *----------------------------------------------------             00009500
+       0000-PRINCIPAL                           SECTION.                00009600
+      *----------------------------------------------------             00009700
+                                                                        00009800
+             PERFORM 1000-INICIALIZAR.                                  00009900
+             IF WRK-CODIGO NOT EQUAL ZEROS                              00010000
+               PERFORM 2000-PROCESSAR UNTIL WRK-CODIGO EQUAL 999        00010100
+             END-IF.                                                    00010200
+             PERFORM 3000-FINALIZAR.                                    00010300
+             STOP RUN.                                                  00010400
+                                                                        00010500
+       0000-99-FIM.       EXIT.                                         00010600
+                                                                        00010700
+      *----------------------------------------------------             00010800
+       1000-INICIALIZAR                        SECTION.                 00010900
+      *----------------------------------------------------             00011000
+                                                                        00011100
+           ACCEPT WRK-DATA-PROCESSAMENTO FROM SYSIN.                    00011200
+           DISPLAY ' DATA DE PROCESSAMENTO..' WRK-DATA-PROCESSAMENTO.   00011300
+           OPEN EXTEND HISTORICO.                                       00011400
+           IF WRK-FS-HISTORICO NOT EQUAL 0                              00011500
+             OPEN OUTPUT HISTORICO                                      00011600
+           END-IF.                                                      00011700
+           ACCEPT WRK-DADOS     FROM SYSIN.                             00011800
+                                                                        00011900
+       1000-99-FIM.       EXIT.                                         00012000
+                                                                        00012100
+      *----------------------------------------------------             00012200
+       2000-PROCESSAR                          SECTION.                 00012300
+      *----------------------------------------------------             00012400
+                                                                        00012500
+           IF WRK-VALOR IS NUMERIC AND WRK-QUANT IS NUMERIC             00012600
+              DISPLAY ' CODIGO PRODUTO....' WRK-CODIGO                  00012700
+              DISPLAY ' ITEM .............' WRK-ITEM                    00012800
+              DISPLAY ' QUANTIDADE........' WRK-QUANT                   00012900
+              MOVE WRK-VALOR TO WRK-ED-VALOR05                          00013000
+              DISPLAY ' VALOR...........R$' WRK-ED-VALOR05              00013100
+              COMPUTE WRK-VALORTOTAL = WRK-VALOR * WRK-QUANT            00013200
+              ADD WRK-VALORTOTAL TO WRK-VALORACUM                       00013300
+              MOVE WRK-VALORTOTAL TO WRK-ED-VALOR08                     00013400
+              DISPLAY ' VALOR TOTAL ..R$' WRK-ED-VALOR08                00013500
+              ADD 1 TO WRK-REGLIDOS                                     00013600
+              IF WRK-VALORTOTAL LESS WRK-VALORMIN                       00013700
+                MOVE WRK-VALORTOTAL TO WRK-VALORMIN                     00013800
+              END-IF                                                    00013900
+              IF WRK-VALORTOTAL GREATER WRK-VALORMAX                    00014000
+                MOVE WRK-VALORTOTAL TO WRK-VALORMAX                     00014100
+              END-IF                                                    00014200
+              PERFORM 2100-ACUMULARSUBTOTAL                             00014300
+           ELSE                                                         00014400
+              PERFORM 9000-TRATAR-ERROS                                 00014500
+           END-IF.                                                      00014600
+           DISPLAY ' -------------------------------------- '.          00014700
+           ACCEPT WRK-DADOS FROM SYSIN.                                 00014800
+                                                                        00014900
+       2000-99-FIM.       EXIT.                                         00015000
+                                                                        00015100
+      *----------------------------------------------------             00015200
+       2100-ACUMULARSUBTOTAL                   SECTION.                 00015300
+      *----------------------------------------------------             00015400
+                                                                        00015500
+           MOVE 0 TO WRK-ITENS-ACHOU.                                   00015600
+           PERFORM 2110-PESQUISARITEM                                   00015700
+              VARYING TAB-ITENS-IDX FROM 1 BY 1                         00015800
+                UNTIL TAB-ITENS-IDX GREATER WRK-ITENS-QTD               00015900
+                   OR WRK-ITENS-ACHOU EQUAL 1.                          00016000
+           IF WRK-ITENS-ACHOU EQUAL 0                                   00016100
+             IF WRK-ITENS-QTD NOT LESS 50                               00016200
+               PERFORM 9010-TABELALOTADA                                00016300
+             ELSE                                                       00016400
+               ADD 1 TO WRK-ITENS-QTD                                   00016500
+               SET TAB-ITENS-IDX TO WRK-ITENS-QTD                       00016600
+               MOVE WRK-CODIGO     TO TAB-ITENS-CODIGO (TAB-ITENS-IDX)  00016700
+               MOVE WRK-QUANT      TO TAB-ITENS-QUANT  (TAB-ITENS-IDX)  00016800
+               MOVE WRK-VALORTOTAL TO TAB-ITENS-VALOR  (TAB-ITENS-IDX)  00016900
+             END-IF                                                     00017000
+           ELSE                                                         00017100
+             ADD WRK-QUANT      TO TAB-ITENS-QUANT (TAB-ITENS-IDX)      00017200
+             ADD WRK-VALORTOTAL TO TAB-ITENS-VALOR (TAB-ITENS-IDX)      00017300
+           END-IF.                                                      00017400
+                                                                        00017500
+       2100-99-FIM.       EXIT.                                         00017600
+                                                                        00017700
+      *----------------------------------------------------             00017800
+       2110-PESQUISARITEM                      SECTION.                 00017900
+      *----------------------------------------------------             00018000
+                                                                        00018100
+           IF TAB-ITENS-CODIGO (TAB-ITENS-IDX) EQUAL WRK-CODIGO         00018200
+             MOVE 1 TO WRK-ITENS-ACHOU                                  00018300
+           END-IF.                                                      00018400
+                                                                        00018500
+       2110-99-FIM.       EXIT.                                         00018600
+                                                                        00018700
+      *----------------------------------------------------             00018800
+       3000-FINALIZAR                          SECTION.                 00018900
+      *----------------------------------------------------             00019000
+                                                                        00019100
+            DISPLAY ' SUBTOTAL POR CODIGO: '.                           00019200
+            PERFORM 3100-LISTARSUBTOTAL                                 00019300
+               VARYING TAB-ITENS-IDX FROM 1 BY 1                        00019400
+                 UNTIL TAB-ITENS-IDX GREATER WRK-ITENS-QTD.             00019500
+                                                                        00019600
+            MOVE WRK-VALORACUM TO WRK-ED-VALOR08.                       00019700
+            DISPLAY ' VALOR TOTAL ACUMULADO R$' WRK-ED-VALOR08.         00019800
+            DISPLAY ' REGISTROS LIDOS ........' WRK-REGLIDOS.           00019900
+                                                                        00020000
+            IF WRK-REGLIDOS NOT EQUAL ZEROS                             00020100
+              COMPUTE WRK-VALORMEDIO = WRK-VALORACUM / WRK-REGLIDOS     00020200
+               MOVE WRK-VALORMIN    TO WRK-ED-VALOR08                   00020300
+              DISPLAY ' MENOR VENDA..........R$' WRK-ED-VALOR08         00020400
+               MOVE WRK-VALORMAX    TO WRK-ED-VALOR08                   00020500
+              DISPLAY ' MAIOR VENDA..........R$' WRK-ED-VALOR08         00020600
+               MOVE WRK-VALORMEDIO  TO WRK-ED-VALOR08                   00020700
+              DISPLAY ' TICKET MEDIO.........R$' WRK-ED-VALOR08         00020800
+            END-IF.                                                     00020900
+                                                                        00021000
+           ACCEPT WRK-DATA-EXECUCAO FROM DATE.                          00021100
+           MOVE WRK-DATA-EXECUCAO TO HIS-DATA-EXECUCAO.                 00021200
+           MOVE WRK-DATA-PROCESSAMENTO TO HIS-DATA-PROCESSAMENTO.       00021300
+           MOVE WRK-REGLIDOS      TO HIS-REGLIDOS.                      00021400
+           MOVE WRK-VALORACUM     TO HIS-VALORACUM.                     00021500
+           MOVE WRK-VALORMIN      TO HIS-VALORMIN.                      00021600
+           MOVE WRK-VALORMAX      TO HIS-VALORMAX.                      00021700
+           MOVE WRK-VALORMEDIO    TO HIS-VALORMEDIO.                    00021800
+           WRITE REG-HISTORICO.                                         00021900
+           CLOSE HISTORICO.                                             00022000
+                                                                        00022100
+       3000-99-FIM.       EXIT.                                         00022200
+                                                                        00022300
+      *----------------------------------------------------             00022400
+       3100-LISTARSUBTOTAL                     SECTION.                 00022500
+      *----------------------------------------------------             00022600
+                                                                        00022700
+           MOVE TAB-ITENS-VALOR (TAB-ITENS-IDX) TO WRK-ED-VALOR08.      00022800
+           DISPLAY '   CODIGO..' TAB-ITENS-CODIGO (TAB-ITENS-IDX)       00022900
+                    ' QTD..' TAB-ITENS-QUANT (TAB-ITENS-IDX)            00023000
+                    ' TOTAL R$' WRK-ED-VALOR08.                         00023100
+                                                                        00023200
+       3100-99-FIM.       EXIT.                                         00023300
+                                                                        00023400
+      *----------------------------------------------------             00023500
+       9000-TRATAR-ERROS                       SECTION.                 00023600
+      *----------------------------------------------------             00023700
+                                                                        00023800
+           DISPLAY ' CODIGO PRODUTO....' WRK-CODIGO.                    00023900
+           DISPLAY ' ITEM .............' WRK-ITEM.                      00024000
+           DISPLAY ' ERRO NOS VALORES - REGISTRO DESCARTADO. '.         00024100
+           MOVE 'FR01CB24'                TO WRK-PROGRAMA.              00024200
+           MOVE '2000'                    TO WRK-SECAO.                 00024300
+           MOVE 'VALOR/QUANT INVALIDO'    TO WRK-MSGERRO.               00024400
+           MOVE '99'                      TO WRK-STATUS.                00024500
+           CALL 'GRAVALOG' USING WRK-DADOS-ERROS.                       00024600
+                                                                        00024700
+       9000-99-FIM.       EXIT.                                         00024800
+                                                                        00024900
+      *----------------------------------------------------             00025000
+       9010-TABELALOTADA                       SECTION.                 00025100
+      *----------------------------------------------------             00025200
+                                                                        00025300
+           DISPLAY ' CODIGO PRODUTO....' WRK-CODIGO.                    00025400
+           DISPLAY ' TABELA DE ITENS CHEIA - SUBTOTAL DO ITEM NAO '     00025500
+           DISPLAY ' ACUMULADO (VALOR/QTD DO REGISTRO JA SOMADOS). '.   00025600
+           MOVE 'FR01CB24'                TO WRK-PROGRAMA.              00025700
+           MOVE '2100'                    TO WRK-SECAO.                 00025800
+           MOVE 'TABELA CHEIA - SUBTOTAL NAO ACUMULADO' TO WRK-MSGERRO. 00025900
+           MOVE '99'                      TO WRK-STATUS.                00026000
+           CALL 'GRAVALOG' USING WRK-DADOS-ERROS.                       00026100
+                                                                        00026200
+       9010-99-FIM.       EXIT.                                         00026300
