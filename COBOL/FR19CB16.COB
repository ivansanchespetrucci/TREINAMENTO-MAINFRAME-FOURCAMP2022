@@ -1,92 +1,164 @@
-      *====================================================             00010000
-       IDENTIFICATION                           DIVISION.               00020000
-      *====================================================             00030000
-       PROGRAM-ID. FR01CB16.                                            00040000
-                                                                        00041000
-      *====================================================             00042000
-      *  AUTOR: RAFAEL                                                  00043000
-      * EMPRESA: FOURSYS                                                00044000
-      *====================================================             00045000
-      *                                                                 00045100
-      * APLICANDO CONHECIMENTO SOBRE O COMANDO COMPUTE.                 00045200
-      *                                                                 00045300
-      *====================================================             00045400
-                                                                        00045500
-      *====================================================             00045600
-       ENVIRONMENT                              DIVISION.               00045700
-      *====================================================             00045800
-       CONFIGURATION                            SECTION.                00045900
-       SPECIAL-NAMES.                                                   00046000
-           DECIMAL-POINT IS COMMA.                                      00047000
-                                                                        00048000
-      *====================================================             00049000
-       DATA                                     DIVISION.               00049100
-      *====================================================             00049200
-       WORKING-STORAGE                          SECTION.                00049300
-       01 WRK-DADOS.                                                    00049400
-          05 WRK-CODLOJA        PIC 9(03)    VALUE ZEROS.               00049510
-          05 WRK-PRODUTO        PIC X(30)    VALUE SPACES.              00049610
-          05 WRK-QTVENDAS       PIC 9(03)    VALUE ZEROS.               00049710
-          05 WRK-VLRUNIT        PIC 9(05)V99 VALUE ZEROS.               00049810
-      *===================MEDIAS===========================             00049907
-                                                                        00050001
-       77 WRK-MEDIADIA          PIC 9(08)V99 COMP VALUE ZEROS.          00050110
-       77 WRK-MEDIASEMANA       PIC 9(08)V99 COMP VALUE ZEROS.          00050310
-                                                                        00050401
-      *===================MASCARAS=========================             00050500
-                                                                        00050601
-       77 WRK-VLRUNIT-ED        PIC ZZ.ZZ9,99.                          00050708
-       77 WRK-MEDIADIA-ED       PIC ZZ.ZZZ.ZZ9,99.                      00051008
-       77 WRK-MEDIASEMANA-ED    PIC ZZ.ZZZ.ZZ9,99.                      00051210
-                                                                        00052001
-      *====================================================             00060000
-       PROCEDURE                                DIVISION.               00070000
-      *====================================================             00080000
-                                                                        00081011
-      *----------------------------------------------------             00082011
-       0000-PRINCIPAL                           SECTION.                00083011
-      *----------------------------------------------------             00084011
-                                                                        00085011
-             PERFORM 1000-INICIALIZAR.                                  00086011
-             PERFORM 2000-PROCESSAR.                                    00087011
-             PERFORM 3000-FINALIZAR.                                    00088011
-             STOP RUN.                                                  00089011
-                                                                        00089112
-       0000-99-FINAL.        EXIT.                                      00089212
-                                                                        00089311
-      *----------------------------------------------------             00089411
-       1000-INICIALIZAR                         SECTION.                00089511
-      *----------------------------------------------------             00089611
-                                                                        00089711
-           ACCEPT   WRK-DADOS           FROM SYSIN.                     00090000
-                                                                        00091011
-                                                                        00092012
-       1000-99-FINAL.        EXIT.                                      00093012
-                                                                        00094012
-      *----------------------------------------------------             00100011
-       2000-PROCESSAR                           SECTION.                00101011
-      *----------------------------------------------------             00102011
-                                                                        00103011
-           DISPLAY 'WRK-CODLOJA .... '  WRK-CODLOJA.                    00110007
-           DISPLAY 'WRK-PRODUTO......'  WRK-PRODUTO.                    00130007
-           DISPLAY 'WRK-QTVENDAS.... '  WRK-QTVENDAS.                   00130107
-             MOVE WRK-VLRUNIT TO WRK-VLRUNIT-ED.                        00130200
-           DISPLAY 'WRK-VALOR UNIT.. '  WRK-VLRUNIT-ED.                 00130307
-           MULTIPLY WRK-QTVENDAS BY WRK-VLRUNIT                         00130406
-                                    GIVING WRK-MEDIASEMANA.             00130508
-             MOVE WRK-MEDIASEMANA TO WRK-MEDIASEMANA-ED.                00130608
-           DISPLAY 'WRK-MEDIA SEMANA.'  WRK-MEDIASEMANA-ED.             00130708
-           COMPUTE WRK-MEDIADIA = WRK-QTVENDAS * WRK-VLRUNIT / 5.       00131008
-             MOVE WRK-MEDIADIA TO WRK-MEDIADIA-ED.                      00132008
-           DISPLAY 'WRK-MEDIA DIA....'  WRK-MEDIADIA-ED.                00133008
-                                                                        00133111
-                                                                        00133212
-       2000-99-FINAL.        EXIT.                                      00133312
-                                                                        00133412
-      *----------------------------------------------------             00133511
-       3000-FINALIZAR                           SECTION.                00133611
-      *----------------------------------------------------             00133711
-                                                                        00133811
-            DISPLAY ' FIM DO PROGRAMA'.                                 00133911
-                                                                        00134012
-       3000-99-FINAL.        EXIT.                                      00135012
+      *====================================================             00000100
+       IDENTIFICATION                           DIVISION.               00000200
+      *====================================================             00000300
+       PROGRAM-ID. FR01CB16.                                            00000400
+                                                                        00000500
+      *====================================================             00000600
+      *  AUTOR: RAFAEL                                                  00000700
+      * EMPRESA: FOURSYS                                                00000800
+      *====================================================             00000900
+      *                                                                 00001000
+      * APLICANDO CONHECIMENTO SOBRE O COMANDO COMPUTE.                 00001100
+      *                                                                 00001200
+      *====================================================             00001300
+                                                                        00001400
+      *====================================================             00001500
+       ENVIRONMENT                              DIVISION.               00001600
+      *====================================================             00001700
+       CONFIGURATION                            SECTION.                00001800
+       SPECIAL-NAMES.                                                   00001900
+           DECIMAL-POINT IS COMMA.                                      00002000
+                                                                        00002100
+       INPUT-OUTPUT                             SECTION.                00002200
+       FILE-CONTROL.                                                    00002300
+           SELECT SAIDA ASSIGN TO SAIDA                                 00002400
+               FILE STATUS  IS WRK-FS-SAIDA.                            00002500
+                                                                        00002600
+      *====================================================             00002700
+       DATA                                     DIVISION.               00002800
+      *====================================================             00002900
+       FILE                                     SECTION.                00003000
+       FD SAIDA                                                         00003100
+           RECORDING  MODE IS F                                         00003200
+           BLOCK CONTAINS 0 RECORDS.                                    00003300
+                                                                        00003400
+       01 REG-SAIDA.                                                    00003500
+          05 SAI-DATAPROC       PIC 9(08).                              00003600
+          05 SAI-CODLOJA        PIC 9(03).                              00003700
+          05 SAI-PRODUTO        PIC X(30).                              00003800
+          05 SAI-QTVENDAS       PIC 9(03).                              00003900
+          05 SAI-VLRUNIT        PIC 9(05)V99.                           00004000
+          05 SAI-MEDIADIA       PIC 9(08)V99.                           00004100
+          05 SAI-MEDIASEMANA    PIC 9(08)V99.                           00004200
+          05 SAI-MEDIAMES       PIC 9(08)V99.                           00004300
+                                                                        00004400
+       WORKING-STORAGE                          SECTION.                00004500
+       01 WRK-DADOS.                                                    00004600
+          05 WRK-CODLOJA        PIC 9(03)    VALUE ZEROS.               00004700
+          05 WRK-PRODUTO        PIC X(30)    VALUE SPACES.              00004800
+          05 WRK-QTVENDAS       PIC 9(03)    VALUE ZEROS.               00004900
+          05 WRK-VLRUNIT        PIC 9(05)V99 VALUE ZEROS.               00005000
+      *===================MEDIAS===========================             00005100
+                                                                        00005200
+       77 WRK-MEDIADIA          PIC 9(08)V99 COMP VALUE ZEROS.          00005300
+       77 WRK-MEDIASEMANA       PIC 9(08)V99 COMP VALUE ZEROS.          00005400
+       77 WRK-MEDIAMES          PIC 9(08)V99 COMP VALUE ZEROS.          00005500
+                                                                        00005600
+      *===================MASCARAS=========================             00005700
+                                                                        00005800
+       COPY 'EDITVALR'.                                                 00005900
+                                                                        00006000
+      *===================CONTROLE DO LOTE==================            00006100
+                                                                        00006200
+       77 WRK-REGLOJAS          PIC 9(03)    VALUE ZEROS.               00006300
+       77 WRK-FS-SAIDA          PIC 9(02).                              00006400
+                                                                        00006500
+      *===================DATA DE PROCESSAMENTO==============           00006600
+                                                                        00006700
+       COPY 'DATAPROC'.                                                 00006800
+                                                                        00006900
+      *===================TRATAMENTO DE ERROS================           00007000
+                                                                        00007100
+       COPY 'VARERROS'.                                                 00007200
+                                                                        00007300
+      *====================================================             00007400
+       PROCEDURE                                DIVISION.               00007500
+      *====================================================             00007600
+                                                                        00007700
+      *----------------------------------------------------             00007800
+       0000-PRINCIPAL                           SECTION.                00007900
+      *----------------------------------------------------             00008000
+                                                                        00008100
+             PERFORM 1000-INICIALIZAR.                                  00008200
+             IF WRK-CODLOJA NOT EQUAL ZEROS                             00008300
+               PERFORM 2000-PROCESSAR UNTIL WRK-CODLOJA EQUAL 999       00008400
+             END-IF.                                                    00008500
+             PERFORM 3000-FINALIZAR.                                    00008600
+             STOP RUN.                                                  00008700
+                                                                        00008800
+       0000-99-FINAL.        EXIT.                                      00008900
+                                                                        00009000
+      *----------------------------------------------------             00009100
+       1000-INICIALIZAR                         SECTION.                00009200
+      *----------------------------------------------------             00009300
+                                                                        00009400
+           ACCEPT   WRK-DATA-PROCESSAMENTO FROM SYSIN.                  00009500
+           DISPLAY ' DATA DE PROCESSAMENTO..' WRK-DATA-PROCESSAMENTO.   00009600
+           ACCEPT   WRK-DADOS           FROM SYSIN.                     00009700
+           OPEN OUTPUT SAIDA.                                           00009800
+           IF WRK-FS-SAIDA NOT EQUAL 0                                  00009900
+             DISPLAY ' ERRO OPEN SAIDA - STATUS ' WRK-FS-SAIDA          00010000
+             STOP RUN                                                   00010100
+           END-IF.                                                      00010200
+                                                                        00010300
+       1000-99-FINAL.        EXIT.                                      00010400
+                                                                        00010500
+      *----------------------------------------------------             00010600
+       2000-PROCESSAR                           SECTION.                00010700
+      *----------------------------------------------------             00010800
+                                                                        00010900
+           IF WRK-QTVENDAS IS NUMERIC AND WRK-VLRUNIT IS NUMERIC        00011000
+             DISPLAY 'WRK-CODLOJA .... '  WRK-CODLOJA                   00011100
+             DISPLAY 'WRK-PRODUTO......'  WRK-PRODUTO                   00011200
+             DISPLAY 'WRK-QTVENDAS.... '  WRK-QTVENDAS                  00011300
+               MOVE WRK-VLRUNIT TO WRK-ED-VALOR05                       00011400
+             DISPLAY 'WRK-VALOR UNIT.. '  WRK-ED-VALOR05                00011500
+             MULTIPLY WRK-QTVENDAS BY WRK-VLRUNIT                       00011600
+                                      GIVING WRK-MEDIASEMANA            00011700
+               MOVE WRK-MEDIASEMANA TO WRK-ED-VALOR08                   00011800
+             DISPLAY 'WRK-MEDIA SEMANA.'  WRK-ED-VALOR08                00011900
+             COMPUTE WRK-MEDIADIA = WRK-QTVENDAS * WRK-VLRUNIT / 5      00012000
+               MOVE WRK-MEDIADIA TO WRK-ED-VALOR08                      00012100
+             DISPLAY 'WRK-MEDIA DIA....'  WRK-ED-VALOR08                00012200
+             COMPUTE WRK-MEDIAMES = WRK-MEDIASEMANA * 4,33              00012300
+               MOVE WRK-MEDIAMES TO WRK-ED-VALOR08                      00012400
+             DISPLAY 'PROJECAO MES.....'  WRK-ED-VALOR08                00012500
+             MOVE WRK-DATA-PROCESSAMENTO TO SAI-DATAPROC                00012600
+             MOVE WRK-CODLOJA     TO SAI-CODLOJA                        00012700
+             MOVE WRK-PRODUTO     TO SAI-PRODUTO                        00012800
+             MOVE WRK-QTVENDAS    TO SAI-QTVENDAS                       00012900
+             MOVE WRK-VLRUNIT     TO SAI-VLRUNIT                        00013000
+             MOVE WRK-MEDIADIA    TO SAI-MEDIADIA                       00013100
+             MOVE WRK-MEDIASEMANA TO SAI-MEDIASEMANA                    00013200
+             MOVE WRK-MEDIAMES    TO SAI-MEDIAMES                       00013300
+             WRITE REG-SAIDA                                            00013400
+             ADD 1 TO WRK-REGLOJAS                                      00013500
+           ELSE                                                         00013600
+             MOVE '2000'                     TO WRK-SECAO               00013700
+             MOVE 'QTVENDAS/VLRUNIT INVALIDO' TO WRK-MSGERRO            00013800
+             MOVE '99'                       TO WRK-STATUS              00013900
+             PERFORM 9010-TRATARERROS                                   00014000
+           END-IF.                                                      00014100
+           DISPLAY ' -------------------------------------- '.          00014200
+           ACCEPT WRK-DADOS FROM SYSIN.                                 00014300
+                                                                        00014400
+       2000-99-FINAL.        EXIT.                                      00014500
+                                                                        00014600
+      *----------------------------------------------------             00014700
+       3000-FINALIZAR                           SECTION.                00014800
+      *----------------------------------------------------             00014900
+                                                                        00015000
+            CLOSE SAIDA.                                                00015100
+            DISPLAY ' LOJAS PROCESSADAS....' WRK-REGLOJAS.              00015200
+            DISPLAY ' FIM DO PROGRAMA'.                                 00015300
+                                                                        00015400
+       3000-99-FINAL.        EXIT.                                      00015500
+                                                                        00015600
+      *----------------------------------------------------             00015700
+       9010-TRATARERROS                         SECTION.                00015800
+      *----------------------------------------------------             00015900
+                                                                        00016000
+           MOVE 'FR01CB16' TO WRK-PROGRAMA.                             00016100
+           CALL 'GRAVALOG' USING WRK-DADOS-ERROS.                       00016200
+                                                                        00016300
+       9010-99-FINAL.        EXIT.                                      00016400
