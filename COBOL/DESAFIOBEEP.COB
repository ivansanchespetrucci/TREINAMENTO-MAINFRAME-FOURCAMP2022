@@ -1,85 +1,129 @@
-      *====================================================             00010000
-       IDENTIFICATION                           DIVISION.               00020000
-      *====================================================             00030000
-       PROGRAM-ID. EXEDESAF.                                            00040000
-                                                                        00050000
-      *====================================================             00060000
-      *  AUTOR: RAFAEL                                                  00070000
-      * EMPRESA: FOURSYS                                                00080000
-      *----------------------------------------------------             00090000
-      *                                                                 00100000
-      * OBJETIVO: 4 RELOGIOS BIPAR AO MESMO TEMPO                       00110000
-      *====================================================             00120000
-       ENVIRONMENT                              DIVISION.               00130000
-      *====================================================             00140000
-       CONFIGURATION                            SECTION.                00150000
-       SPECIAL-NAMES.                                                   00160000
-           DECIMAL-POINT IS COMMA.                                      00170000
-      *====================================================             00180000
-       DATA                                     DIVISION.               00190000
-      *====================================================             00200000
-       WORKING-STORAGE                          SECTION.                00210000
-       01 WRK-RELOGIOS.                                                 00220000
-          05 WRK-RA            PIC 9(05) VALUE 120.                     00230046
-          05 WRK-RB            PIC 9(05) VALUE 150.                     00240046
-          05 WRK-RC            PIC 9(05) VALUE 180.                     00250046
-          05 WRK-RD            PIC 9(05) VALUE 270.                     00260046
-       77 WRK-RESDIV           PIC 9(05) .                              00270047
-       77 WRK-RESTO            PIC 9(05) .                              00271047
-       77 WRK-CONTADOR         PIC 9(05) VALUE 2.                       00280044
-       77 WRK-CONTRESTO        PIC 9(05) .                              00290012
-      *====================================================             00300000
-       PROCEDURE                                DIVISION.               00310000
-      *====================================================             00320000
-                                                                        00340000
-      *----------------------------------------------------             00350000
-       0000-INICIALIZAR                         SECTION.                00360000
-      *----------------------------------------------------             00370000
-                                                                        00380000
-             PERFORM 1000-INICIALIZAR.                                  00390000
-             PERFORM 2000-PROCESSAR UNTIL WRK-CONTRESTO EQUAL 1.        00400000
-             PERFORM 3000-FINALIZAR.                                    00410000
-             STOP RUN.                                                  00420000
-                                                                        00430000
-       0000-99-FIM.            EXIT.                                    00440000
-                                                                        00450000
-      *----------------------------------------------------             00460000
-       1000-INICIALIZAR                         SECTION.                00470000
-      *----------------------------------------------------             00480000
-                                                                        00490000
-      *    DISPLAY WRK-RELOGIOS.                                        00500010
-                                                                        00510000
-       1000-99-FIM.            EXIT.                                    00520000
-                                                                        00530000
-      *----------------------------------------------------             00540000
-       2000-PROCESSAR                           SECTION.                00550000
-      *----------------------------------------------------             00560000
-            DIVIDE WRK-CONTADOR BY WRK-RA GIVING WRK-RESTO              00570047
-                                REMAINDER WRK-RESDIV.                   00571047
-            IF                                                          00610000
-            WRK-RESDIV EQUAL 0                                          00611048
-            DIVIDE WRK-CONTADOR BY WRK-RB GIVING WRK-RESTO              00611147
-                                REMAINDER WRK-RESDIV                    00611247
-             IF WRK-RESDIV EQUAL 0                                      00611548
-            DIVIDE WRK-CONTADOR BY WRK-RC GIVING WRK-RESTO              00611647
-                                REMAINDER WRK-RESDIV                    00611747
-               IF WRK-RESDIV EQUAL 0                                    00672148
-              DIVIDE WRK-CONTADOR BY WRK-RD GIVING WRK-RESTO            00672247
-                                 REMAINDER WRK-RESDIV                   00672347
-                 IF WRK-RESDIV EQUAL 0                                  00672548
-                  DISPLAY 'BEPARAM JUNTOS EM: ' WRK-CONTADOR            00672647
-                   ADD 1 TO WRK-CONTRESTO                               00672747
-                 END-IF                                                 00672847
-               END-IF                                                   00680042
-             END-IF                                                     00681042
-            END-IF.                                                     00682042
-            ADD 1 TO WRK-CONTADOR.                                      00690023
-       2000-99-FIM.            EXIT.                                    00700000
-                                                                        00710000
-      *----------------------------------------------------             00720000
-       3000-FINALIZAR                           SECTION.                00730000
-      *----------------------------------------------------             00740000
-                                                                        00750000
-             DISPLAY ' FIM DO PROGRAMA '.                               00760000
-                                                                        00770000
-       3000-99-FIM.            EXIT.                                    00780000
+      *====================================================             00000100
+       IDENTIFICATION                           DIVISION.               00000200
+      *====================================================             00000300
+       PROGRAM-ID. EXEDESAF.                                            00000400
+                                                                        00000500
+      *====================================================             00000600
+      *  AUTOR: RAFAEL                                                  00000700
+      * EMPRESA: FOURSYS                                                00000800
+      *----------------------------------------------------             00000900
+      *                                                                 00001000
+      * OBJETIVO: N RELOGIOS BIPAR AO MESMO TEMPO                       00001100
+      *====================================================             00001200
+       ENVIRONMENT                              DIVISION.               00001300
+      *====================================================             00001400
+       CONFIGURATION                            SECTION.                00001500
+       SPECIAL-NAMES.                                                   00001600
+           DECIMAL-POINT IS COMMA.                                      00001700
+      *====================================================             00001800
+       DATA                                     DIVISION.               00001900
+      *====================================================             00002000
+       WORKING-STORAGE                          SECTION.                00002100
+      *-------------TABELA DE RELOGIOS---------------------             00002200
+                                                                        00002300
+       77 WRK-QTDRELOGIOS      PIC 9(02) VALUE ZEROS.                   00002400
+                                                                        00002500
+       01 TAB-RELOGIOS.                                                 00002600
+          05 TAB-RELOGIO-ITEM OCCURS 20 TIMES                           00002700
+                               INDEXED BY TAB-RELOGIO-IDX.              00002800
+             10 TAB-RELOGIO-INTERVALO PIC 9(05).                        00002900
+                                                                        00003000
+       77 WRK-RESDIV           PIC 9(05) .                              00003100
+       77 WRK-RESTO            PIC 9(05) .                              00003200
+       77 WRK-CONTADOR         PIC 9(05) VALUE 2.                       00003300
+       77 WRK-CONTRESTO        PIC 9(05) .                              00003400
+       77 WRK-LIMITE-ITER      PIC 9(05) VALUE 99999.                   00003500
+       77 WRK-TODOSBATERAM     PIC 9        VALUE 0.                    00003600
+      *====================================================             00003700
+       PROCEDURE                                DIVISION.               00003800
+      *====================================================             00003900
+                                                                        00004000
+      *----------------------------------------------------             00004100
+       0000-INICIALIZAR                         SECTION.                00004200
+      *----------------------------------------------------             00004300
+                                                                        00004400
+             PERFORM 1000-INICIALIZAR.                                  00004500
+             PERFORM 2000-PROCESSAR                                     00004600
+                UNTIL WRK-CONTRESTO EQUAL 1                             00004700
+                   OR WRK-CONTADOR NOT LESS WRK-LIMITE-ITER.            00004800
+             PERFORM 3000-FINALIZAR.                                    00004900
+             STOP RUN.                                                  00005000
+                                                                        00005100
+       0000-99-FIM.            EXIT.                                    00005200
+                                                                        00005300
+      *----------------------------------------------------             00005400
+       1000-INICIALIZAR                         SECTION.                00005500
+      *----------------------------------------------------             00005600
+                                                                        00005700
+           ACCEPT WRK-QTDRELOGIOS FROM SYSIN.                           00005800
+           IF WRK-QTDRELOGIOS NOT NUMERIC                               00005900
+              OR WRK-QTDRELOGIOS EQUAL ZEROS                            00006000
+             DISPLAY ' QTDE DE RELOGIOS INVALIDA - SERA CONSIDERADO '   00006100
+             DISPLAY ' 1 RELOGIO. '                                     00006200
+             MOVE 1 TO WRK-QTDRELOGIOS                                  00006300
+           END-IF.                                                      00006400
+           IF WRK-QTDRELOGIOS GREATER 20                                00006500
+             DISPLAY ' QTDE DE RELOGIOS INFORMADA EXCEDE O LIMITE DE 20'00006600
+             DISPLAY ' - SERAO CONSIDERADOS APENAS OS 20 PRIMEIROS. '   00006700
+             MOVE 20 TO WRK-QTDRELOGIOS                                 00006800
+           END-IF.                                                      00006900
+           PERFORM 1100-LERRELOGIO                                      00007000
+              VARYING TAB-RELOGIO-IDX FROM 1 BY 1                       00007100
+                UNTIL TAB-RELOGIO-IDX GREATER WRK-QTDRELOGIOS.          00007200
+                                                                        00007300
+       1000-99-FIM.            EXIT.                                    00007400
+                                                                        00007500
+      *----------------------------------------------------             00007600
+       1100-LERRELOGIO                          SECTION.                00007700
+      *----------------------------------------------------             00007800
+                                                                        00007900
+           ACCEPT TAB-RELOGIO-INTERVALO (TAB-RELOGIO-IDX) FROM SYSIN.   00008000
+           IF TAB-RELOGIO-INTERVALO (TAB-RELOGIO-IDX) NOT NUMERIC       00008100
+              OR TAB-RELOGIO-INTERVALO (TAB-RELOGIO-IDX) EQUAL ZEROS    00008200
+             DISPLAY ' INTERVALO INVALIDO - SERA CONSIDERADO O '        00008300
+             DISPLAY ' INTERVALO DE 1 SEGUNDO. '                        00008400
+             MOVE 1 TO TAB-RELOGIO-INTERVALO (TAB-RELOGIO-IDX)          00008500
+           END-IF.                                                      00008600
+                                                                        00008700
+       1100-99-FIM.            EXIT.                                    00008800
+                                                                        00008900
+      *----------------------------------------------------             00009000
+       2000-PROCESSAR                           SECTION.                00009100
+      *----------------------------------------------------             00009200
+                                                                        00009300
+           MOVE 1 TO WRK-TODOSBATERAM.                                  00009400
+           PERFORM 2100-TESTARRELOGIO                                   00009500
+              VARYING TAB-RELOGIO-IDX FROM 1 BY 1                       00009600
+                UNTIL TAB-RELOGIO-IDX GREATER WRK-QTDRELOGIOS           00009700
+                   OR WRK-TODOSBATERAM EQUAL 0.                         00009800
+           IF WRK-TODOSBATERAM EQUAL 1                                  00009900
+             DISPLAY 'BEPARAM JUNTOS EM: ' WRK-CONTADOR                 00010000
+             ADD 1 TO WRK-CONTRESTO                                     00010100
+           END-IF.                                                      00010200
+           ADD 1 TO WRK-CONTADOR.                                       00010300
+       2000-99-FIM.            EXIT.                                    00010400
+                                                                        00010500
+      *----------------------------------------------------             00010600
+       2100-TESTARRELOGIO                       SECTION.                00010700
+      *----------------------------------------------------             00010800
+                                                                        00010900
+           DIVIDE WRK-CONTADOR BY                                       00011000
+                  TAB-RELOGIO-INTERVALO (TAB-RELOGIO-IDX)               00011100
+                  GIVING WRK-RESTO REMAINDER WRK-RESDIV.                00011200
+           IF WRK-RESDIV NOT EQUAL 0                                    00011300
+             MOVE 0 TO WRK-TODOSBATERAM                                 00011400
+           END-IF.                                                      00011500
+                                                                        00011600
+       2100-99-FIM.            EXIT.                                    00011700
+                                                                        00011800
+      *----------------------------------------------------             00011900
+       3000-FINALIZAR                           SECTION.                00012000
+      *----------------------------------------------------             00012100
+                                                                        00012200
+           IF WRK-CONTRESTO NOT EQUAL 1                                 00012300
+             DISPLAY ' NENHUM PONTO EM COMUM ENCONTRADO DENTRO DO '     00012400
+             DISPLAY ' LIMITE DE ' WRK-LIMITE-ITER ' ITERACOES. '       00012500
+           END-IF.                                                      00012600
+             DISPLAY ' FIM DO PROGRAMA '.                               00012700
+                                                                        00012800
+       3000-99-FIM.            EXIT.                                    00012900
