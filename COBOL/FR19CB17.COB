@@ -1,94 +1,142 @@
-      *====================================================             00010000
-       IDENTIFICATION                           DIVISION.               00020000
-      *====================================================             00030000
-       PROGRAM-ID. FR01CB17.                                            00040000
-                                                                        00041000
-      *====================================================             00042000
-      *  AUTOR: RAFAEL                                                  00043000
-      * EMPRESA: FOURSYS                                                00044000
-      *====================================================             00045000
-      *                                                                 00045100
-      * CALCULANDO VALOR PARA ABASTECIMENTO                             00045200
-      *                                                                 00045300
-      *====================================================             00045400
-                                                                        00045500
-      *====================================================             00045600
-       ENVIRONMENT                              DIVISION.               00045700
-      *====================================================             00045800
-       CONFIGURATION                            SECTION.                00045900
-       SPECIAL-NAMES.                                                   00046000
-           DECIMAL-POINT IS COMMA.                                      00047000
-                                                                        00048000
-      *====================================================             00049000
-       DATA                                     DIVISION.               00049100
-      *====================================================             00049200
-       WORKING-STORAGE                          SECTION.                00049300
-      *==============ENTRADA DE DADOS======================             00049400
-                                                                        00049500
-       01 WRK-DADOS.                                                    00049600
-          05 WRK-GASOLINA      PIC 9(02)V99 VALUE ZEROS.                00049700
-          05 WRK-ALCOOL        PIC 9(02)V99 VALUE ZEROS.                00049800
-       77 WRK-MEDIA            PIC 9(03)V99 VALUE ZEROS.                00050206
-                                                                        00050300
-      *=============VARIAVEIS=EDITADAS=====================             00050400
-                                                                        00050500
-       77 WRK-MEDIA-ED         PIC ZZ9,99.                              00050600
-       77 WRK-GASOLINA-ED      PIC Z9,99.                               00050700
-       77 WRK-ALCOOL-ED        PIC Z9,99.                               00051014
-                                                                        00052000
-      *====================================================             00060000
-       PROCEDURE                                DIVISION.               00070000
-      *====================================================             00080000
-                                                                        00081022
-      *----------------------------------------------------             00082022
-       0000-PRINCIPAL                           SECTION.                00083022
-      *----------------------------------------------------             00084022
-             PERFORM 1000-INICIALIZAR.                                  00085022
-             PERFORM 2000-PROCESSAR.                                    00086022
-             PERFORM 3000-FINALIZAR.                                    00087022
-             STOP RUN.                                                  00087122
-                                                                        00088022
-       0000-99-FINAL.          EXIT.                                    00088123
-                                                                        00088223
-      *----------------------------------------------------             00089022
-       1000-INICIALIZAR                         SECTION.                00089122
-      *----------------------------------------------------             00089222
-                                                                        00089322
-           ACCEPT   WRK-DADOS  FROM SYSIN.                              00090000
-                                                                        00090122
-       1000-99-FINAL.          EXIT.                                    00090223
-                                                                        00090323
-      *----------------------------------------------------             00090422
-       2000-PROCESSAR                           SECTION.                00090522
-      *----------------------------------------------------             00090622
-                                                                        00090722
-            IF WRK-GASOLINA IS NUMERIC AND WRK-ALCOOL IS NUMERIC        00090819
-               MOVE WRK-GASOLINA TO WRK-GASOLINA-ED                     00090920
-               MOVE WRK-ALCOOL TO WRK-ALCOOL-ED                         00091020
-                DISPLAY ' VALOR ALCOOL....R$  ' WRK-ALCOOL-ED           00091120
-                DISPLAY ' VALOR GASOLINA..R$  ' WRK-GASOLINA-ED         00091220
-              COMPUTE WRK-MEDIA = WRK-ALCOOL / WRK-GASOLINA * 100       00091310
-               MOVE WRK-MEDIA TO WRK-MEDIA-ED                           00091410
-                DISPLAY ' RELACAO PERCENTUAL% ' WRK-MEDIA-ED            00100215
-                                                                        00100407
-              IF WRK-MEDIA GREATER THAN OR EQUAL 070                    00101007
-                DISPLAY 'ABASTECA GASOLINA'                             00102021
-              ELSE                                                      00103000
-                DISPLAY 'ABASTECA ALCOOL  '                             00104021
-              END-IF                                                    00105010
-                                                                        00105116
-            ELSE                                                        00106010
-              DISPLAY 'WRK-GASOLINA....' WRK-GASOLINA                   00106119
-              DISPLAY 'WRK-ALCOOL......' WRK-ALCOOL                     00106219
-              DISPLAY 'DADOS INCORRETOS, INSIRA SOMENTE NUMEROS!!'      00107012
-            END-IF.                                                     00108010
-                                                                        00108122
-       2000-99-FINAL.          EXIT.                                    00108223
-                                                                        00108323
-      *-----------------------------------------------------            00109022
-       3000-FINALIZAR                           SECTION.                00110022
-      *-----------------------------------------------------            00120022
-                                                                        00121022
-             DISPLAY ' FIM DO PROGRAMA'.                                00130022
-                                                                        00140023
-       3000-99-FINAL.          EXIT.                                    00150023
+      *====================================================             00000100
+       IDENTIFICATION                           DIVISION.               00000200
+      *====================================================             00000300
+       PROGRAM-ID. FR01CB17.                                            00000400
+                                                                        00000500
+      *====================================================             00000600
+      *  AUTOR: RAFAEL                                                  00000700
+      * EMPRESA: FOURSYS                                                00000800
+      *====================================================             00000900
+      *                                                                 00001000
+      * CALCULANDO VALOR PARA ABASTECIMENTO                             00001100
+      *                                                                 00001200
+      *====================================================             00001300
+                                                                        00001400
+      *====================================================             00001500
+       ENVIRONMENT                              DIVISION.               00001600
+      *====================================================             00001700
+       CONFIGURATION                            SECTION.                00001800
+       SPECIAL-NAMES.                                                   00001900
+           DECIMAL-POINT IS COMMA.                                      00002000
+                                                                        00002100
+      *====================================================             00002200
+       DATA                                     DIVISION.               00002300
+      *====================================================             00002400
+       WORKING-STORAGE                          SECTION.                00002500
+      *==============ENTRADA DE DADOS======================             00002600
+                                                                        00002700
+       01 WRK-DADOS.                                                    00002800
+          05 WRK-GASOLINA      PIC 9(02)V99 VALUE ZEROS.                00002900
+          05 WRK-ALCOOL        PIC 9(02)V99 VALUE ZEROS.                00003000
+       77 WRK-MEDIA            PIC 9(03)V99 VALUE ZEROS.                00003100
+                                                                        00003200
+      *=============VARIAVEIS=EDITADAS=====================             00003300
+                                                                        00003400
+       COPY 'EDITVALR'.                                                 00003500
+                                                                        00003600
+      *===================HISTORICO========================             00003700
+                                                                        00003800
+       77 WRK-DIAS             PIC 9(02)    VALUE ZEROS.                00003900
+       77 WRK-MEDIA-ACUM       PIC 9(05)V99 VALUE ZEROS.                00004000
+       77 WRK-MEDIA-MEDIA      PIC 9(03)V99 VALUE ZEROS.                00004100
+                                                                        00004200
+      *===================PARAMETROS========================            00004300
+                                                                        00004400
+       77 WRK-LIMITE           PIC 9(03)V99 VALUE 070,00.               00004500
+                                                                        00004600
+      *===================TRATAMENTO DE ERROS================           00004700
+                                                                        00004800
+       COPY 'VARERROS'.                                                 00004900
+                                                                        00005000
+      *===================DATA DE PROCESSAMENTO==============           00005100
+                                                                        00005200
+       COPY 'DATAPROC'.                                                 00005300
+                                                                        00005400
+      *====================================================             00005500
+       PROCEDURE                                DIVISION.               00005600
+      *====================================================             00005700
+                                                                        00005800
+      *----------------------------------------------------             00005900
+       0000-PRINCIPAL                           SECTION.                00006000
+      *----------------------------------------------------             00006100
+             PERFORM 1000-INICIALIZAR.                                  00006200
+             IF NOT (WRK-GASOLINA EQUAL 99,99                           00006300
+                 AND WRK-ALCOOL EQUAL 99,99)                            00006400
+               PERFORM 2000-PROCESSAR                                   00006500
+                  UNTIL WRK-GASOLINA EQUAL 99,99                        00006600
+                    AND WRK-ALCOOL EQUAL 99,99                          00006700
+             END-IF.                                                    00006800
+             PERFORM 3000-FINALIZAR.                                    00006900
+             STOP RUN.                                                  00007000
+                                                                        00007100
+       0000-99-FINAL.          EXIT.                                    00007200
+                                                                        00007300
+      *----------------------------------------------------             00007400
+       1000-INICIALIZAR                         SECTION.                00007500
+      *----------------------------------------------------             00007600
+                                                                        00007700
+           ACCEPT   WRK-DATA-PROCESSAMENTO FROM SYSIN.                  00007800
+           DISPLAY ' DATA DE PROCESSAMENTO..' WRK-DATA-PROCESSAMENTO.   00007900
+           ACCEPT   WRK-LIMITE FROM SYSIN.                              00008000
+           ACCEPT   WRK-DADOS  FROM SYSIN.                              00008100
+                                                                        00008200
+       1000-99-FINAL.          EXIT.                                    00008300
+                                                                        00008400
+      *----------------------------------------------------             00008500
+       2000-PROCESSAR                           SECTION.                00008600
+      *----------------------------------------------------             00008700
+                                                                        00008800
+            IF WRK-GASOLINA IS NUMERIC AND WRK-ALCOOL IS NUMERIC        00008900
+               MOVE WRK-ALCOOL TO WRK-ED-VALOR02                        00009000
+                DISPLAY ' VALOR ALCOOL....R$  ' WRK-ED-VALOR02          00009100
+               MOVE WRK-GASOLINA TO WRK-ED-VALOR02                      00009200
+                DISPLAY ' VALOR GASOLINA..R$  ' WRK-ED-VALOR02          00009300
+              COMPUTE WRK-MEDIA = WRK-ALCOOL / WRK-GASOLINA * 100       00009400
+               MOVE WRK-MEDIA TO WRK-ED-VALOR03                         00009500
+                DISPLAY ' RELACAO PERCENTUAL% ' WRK-ED-VALOR03          00009600
+                                                                        00009700
+              IF WRK-MEDIA GREATER THAN OR EQUAL WRK-LIMITE             00009800
+                DISPLAY 'ABASTECA GASOLINA'                             00009900
+              ELSE                                                      00010000
+                DISPLAY 'ABASTECA ALCOOL  '                             00010100
+              END-IF                                                    00010200
+                                                                        00010300
+              ADD 1 TO WRK-DIAS                                         00010400
+              ADD WRK-MEDIA TO WRK-MEDIA-ACUM                           00010500
+              DISPLAY ' DIA ............' WRK-DIAS                      00010600
+                                                                        00010700
+            ELSE                                                        00010800
+              DISPLAY 'WRK-GASOLINA....' WRK-GASOLINA                   00010900
+              DISPLAY 'WRK-ALCOOL......' WRK-ALCOOL                     00011000
+              DISPLAY 'DADOS INCORRETOS, INSIRA SOMENTE NUMEROS!!'      00011100
+              MOVE '2000'                     TO WRK-SECAO              00011200
+              MOVE 'GASOLINA/ALCOOL INVALIDO'  TO WRK-MSGERRO           00011300
+              MOVE '99'                       TO WRK-STATUS             00011400
+              PERFORM 9010-TRATARERROS                                  00011500
+            END-IF.                                                     00011600
+            ACCEPT WRK-DADOS FROM SYSIN.                                00011700
+                                                                        00011800
+       2000-99-FINAL.          EXIT.                                    00011900
+                                                                        00012000
+      *-----------------------------------------------------            00012100
+       3000-FINALIZAR                           SECTION.                00012200
+      *-----------------------------------------------------            00012300
+                                                                        00012400
+             IF WRK-DIAS NOT EQUAL ZEROS                                00012500
+               COMPUTE WRK-MEDIA-MEDIA = WRK-MEDIA-ACUM / WRK-DIAS      00012600
+               MOVE WRK-MEDIA-MEDIA TO WRK-ED-VALOR03                   00012700
+               DISPLAY ' DIAS ANALISADOS.....' WRK-DIAS                 00012800
+               DISPLAY ' MEDIA DO PERIODO%...' WRK-ED-VALOR03           00012900
+             END-IF.                                                    00013000
+             DISPLAY ' FIM DO PROGRAMA'.                                00013100
+                                                                        00013200
+       3000-99-FINAL.          EXIT.                                    00013300
+                                                                        00013400
+      *-----------------------------------------------------            00013500
+       9010-TRATARERROS                         SECTION.                00013600
+      *-----------------------------------------------------            00013700
+                                                                        00013800
+             MOVE 'FR01CB17' TO WRK-PROGRAMA.                           00013900
+             CALL 'GRAVALOG' USING WRK-DADOS-ERROS.                     00014000
+                                                                        00014100
+       9010-99-FINAL.          EXIT.                                    00014200
