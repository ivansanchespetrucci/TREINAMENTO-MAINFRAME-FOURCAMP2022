@@ -1,109 +1,184 @@
-      *====================================================             00010000
-       IDENTIFICATION                           DIVISION.               00020000
-      *====================================================             00030000
-       PROGRAM-ID. FR01CB19.                                            00040000
-                                                                        00041000
-      *====================================================             00042000
-      *  AUTOR: RAFAEL                                                  00043000
-      * EMPRESA: FOURSYS                                                00044000
-      *====================================================             00045000
-      *                                                                 00045100
-      * APLICANDO CONHECIMENTO IF COM OPERADORES LOGICOS                00045200
-      * EXEMPLO DO PROFESSOR IVAN SIMPLIFICANDO                         00045304
-      *                                                                 00045400
-      *====================================================             00045500
-                                                                        00045600
-      *====================================================             00045700
-       ENVIRONMENT                              DIVISION.               00045800
-      *====================================================             00045900
-       CONFIGURATION                            SECTION.                00046000
-       SPECIAL-NAMES.                                                   00046100
-           DECIMAL-POINT IS COMMA.                                      00047000
-                                                                        00048000
-      *====================================================             00049000
-       DATA                                     DIVISION.               00049100
-      *====================================================             00049200
-       WORKING-STORAGE                          SECTION.                00049300
-      *==============ENTRADA DE DADOS======================             00049400
-                                                                        00049500
-       01 WRK-DADOS.                                                    00049600
-          05 WRK-CODIGO        PIC 9(05)    VALUE ZEROS.                00049700
-          05 WRK-PRODUTO       PIC X(15)    VALUE SPACES.               00049800
-          05 WRK-VALOR         PIC 9(06)V99 VALUE ZEROS.                00049900
-          05 WRK-ESTADO        PIC X(02)    VALUE SPACES.               00050000
-                                                                        00050100
-      *-------------VARIAVEIS DE CALCULO------------------              00050200
-                                                                        00050300
-       77 WRK-FRETE            PIC 9(04)V99 VALUE ZEROS.                00050400
-       77 WRK-FLAG             PIC 9        VALUE 0.                    00050501
-      *-------------VARIAVEIS=EDITADAS---------------------             00050600
-                                                                        00050700
-       77 WRK-VALOR-ED         PIC ZZZ.ZZ9,99.                          00050800
-       77 WRK-FRETE-ED         PIC Z.ZZ9,99.                            00050900
-                                                                        00051000
-      *====================================================             00051100
-       PROCEDURE                                DIVISION.               00051200
-      *====================================================             00051300
-      *----------------------------------------------------             00051405
-       0000-PRINCIPAL                           SECTION.                00051505
-      *----------------------------------------------------             00051605
-                                                                        00051705
-             PERFORM 1000-INICIALIZAR.                                  00051806
-               IF WRK-DADOS NOT EQUAL ZEROS                             00051906
-                 PERFORM 2000-PROCESSAR                                 00052005
-               END-IF.                                                  00052106
-             PERFORM 3000-FINALIZAR.                                    00052306
-             STOP RUN.                                                  00052406
-                                                                        00052507
-       0000-99-FINAL.            EXIT.                                  00052607
-                                                                        00052707
-      *----------------------------------------------------             00052805
-       1000-INICIALIZAR                         SECTION.                00052905
-      *----------------------------------------------------             00053006
-                                                                        00053106
-           ACCEPT WRK-DADOS      FROM SYSIN.                            00053205
-                                                                        00053306
-       1000-99-FINAL.            EXIT.                                  00053407
-                                                                        00053507
-      *----------------------------------------------------             00053606
-       2000-PROCESSAR                           SECTION.                00053705
-      *----------------------------------------------------             00053806
-           IF WRK-VALOR LESS 1000                                       00053905
-             DISPLAY ' RETIRA NA LOJA'                                  00054005
-      *-----------CASO VALOR MAIOR QUE 1000----------------             00054105
-           ELSE                                                         00054205
-               IF WRK-ESTADO EQUAL 'SP'                                 00054305
-                 COMPUTE WRK-FRETE = WRK-VALOR * 0,10                   00054405
-                  MOVE 1 TO WRK-FLAG                                    00054505
-               END-IF                                                   00054605
-               IF WRK-ESTADO EQUAL 'RJ'                                 00054705
-                 COMPUTE WRK-FRETE = WRK-VALOR * 0,15                   00054805
-                  MOVE 1 TO WRK-FLAG                                    00054905
-               END-IF                                                   00055005
-               IF WRK-ESTADO EQUAL 'MG'                                 00055105
-                 COMPUTE WRK-FRETE = WRK-VALOR * 0,20                   00055205
-                  MOVE 1 TO WRK-FLAG                                    00055305
-                END-IF                                                  00055405
-                   IF WRK-FLAG EQUAL 0                                  00055505
-                     DISPLAY 'NAO ENTREGAMOS'                           00055605
-                   END-IF                                               00055705
-           END-IF.                                                      00055805
-            MOVE WRK-VALOR TO WRK-VALOR-ED.                             00055905
-            MOVE WRK-FRETE TO WRK-FRETE-ED.                             00056005
-                                                                        00056105
-           IF WRK-FLAG EQUAL 1                                          00056205
-              DISPLAY ' CODIGO.....' WRK-CODIGO                         00056305
-              DISPLAY ' PRODUTO....' WRK-PRODUTO                        00056405
-              DISPLAY ' VALOR......' WRK-VALOR-ED                       00056505
-              DISPLAY ' ESTADO.....' WRK-ESTADO                         00056605
-              DISPLAY ' FRETE......' WRK-FRETE-ED                       00056705
-           END-IF.                                                      00056805
-                                                                        00056905
-       2000-99-FINAL.            EXIT.                                  00057007
-                                                                        00057107
-      *----------------------------------------------------             00057206
-       3000-FINALIZAR                           SECTION.                00057305
-      *----------------------------------------------------             00057406
-            DISPLAY ' FIM DO PROGRAMA'.                                 00058006
-                                                                        00058204
-       3000-99-FINAL.            EXIT.                                  00058307
+      *====================================================             00000100
+       IDENTIFICATION                           DIVISION.               00000200
+      *====================================================             00000300
+       PROGRAM-ID. FR01CB19.                                            00000400
+                                                                        00000500
+      *====================================================             00000600
+      *  AUTOR: RAFAEL                                                  00000700
+      * EMPRESA: FOURSYS                                                00000800
+      *====================================================             00000900
+      *                                                                 00001000
+      * APLICANDO CONHECIMENTO IF COM OPERADORES LOGICOS                00001100
+      * EXEMPLO DO PROFESSOR IVAN SIMPLIFICANDO                         00001200
+      *                                                                 00001300
+      *====================================================             00001400
+                                                                        00001500
+      *====================================================             00001600
+       ENVIRONMENT                              DIVISION.               00001700
+      *====================================================             00001800
+       CONFIGURATION                            SECTION.                00001900
+       SPECIAL-NAMES.                                                   00002000
+           DECIMAL-POINT IS COMMA.                                      00002100
+                                                                        00002200
+       INPUT-OUTPUT                             SECTION.                00002300
+       FILE-CONTROL.                                                    00002400
+           SELECT FATURA ASSIGN TO FATURA                               00002500
+               FILE STATUS  IS WRK-FS-FATURA.                           00002600
+                                                                        00002700
+      *====================================================             00002800
+       DATA                                     DIVISION.               00002900
+      *====================================================             00003000
+       FILE                                     SECTION.                00003100
+       FD FATURA                                                        00003200
+           RECORDING  MODE IS F                                         00003300
+           BLOCK CONTAINS 0 RECORDS.                                    00003400
+                                                                        00003500
+       01 REG-FATURA.                                                   00003600
+          05 FAT-DATAPROC       PIC 9(08).                              00003700
+          05 FAT-CODIGO         PIC 9(05).                              00003800
+          05 FAT-PRODUTO        PIC X(15).                              00003900
+          05 FAT-VALOR          PIC 9(06)V99.                           00004000
+          05 FAT-ESTADO         PIC X(02).                              00004100
+          05 FAT-FRETE          PIC 9(04)V99.                           00004200
+                                                                        00004300
+       WORKING-STORAGE                          SECTION.                00004400
+      *==============ENTRADA DE DADOS======================             00004500
+                                                                        00004600
+       01 WRK-DADOS.                                                    00004700
+          05 WRK-CODIGO        PIC 9(05)    VALUE ZEROS.                00004800
+          05 WRK-PRODUTO       PIC X(15)    VALUE SPACES.               00004900
+          05 WRK-VALOR         PIC 9(06)V99 VALUE ZEROS.                00005000
+          05 WRK-ESTADO        PIC X(02)    VALUE SPACES.               00005100
+                                                                        00005200
+      *-------------VARIAVEIS DE CALCULO------------------              00005300
+                                                                        00005400
+       77 WRK-FRETE            PIC 9(04)V99 VALUE ZEROS.                00005500
+       77 WRK-FLAG             PIC 9        VALUE 0.                    00005600
+      *-------------VARIAVEIS=EDITADAS---------------------             00005700
+                                                                        00005800
+       COPY 'EDITVALR'.                                                 00005900
+                                                                        00006000
+      *-----------------ACUMULADAS-------------------------             00006100
+                                                                        00006200
+       77 WRK-REGLIDOS         PIC 9(03)    VALUE ZEROS.                00006300
+       77 WRK-FRETEACUM        PIC 9(07)V99 VALUE ZEROS.                00006400
+       77 WRK-FS-FATURA        PIC 9(02).                               00006500
+                                                                        00006600
+      *-------------TABELA DE FRETE POR ESTADO-------------             00006700
+                                                                        00006800
+       COPY 'TABFRETE'.                                                 00006900
+                                                                        00007000
+      *-------------TRATAMENTO DE ERROS--------------------             00007100
+                                                                        00007200
+       COPY 'VARERROS'.                                                 00007300
+                                                                        00007400
+      *-------------DATA DE PROCESSAMENTO-------------------            00007500
+                                                                        00007600
+       COPY 'DATAPROC'.                                                 00007700
+                                                                        00007800
+      *====================================================             00007900
+       PROCEDURE                                DIVISION.               00008000
+      *====================================================             00008100
+      *----------------------------------------------------             00008200
+       0000-PRINCIPAL                           SECTION.                00008300
+      *----------------------------------------------------             00008400
+                                                                        00008500
+             PERFORM 1000-INICIALIZAR.                                  00008600
+               IF WRK-CODIGO NOT EQUAL ZEROS                            00008700
+                 PERFORM 2000-PROCESSAR UNTIL WRK-CODIGO EQUAL 99999    00008800
+               END-IF.                                                  00008900
+             PERFORM 3000-FINALIZAR.                                    00009000
+             STOP RUN.                                                  00009100
+                                                                        00009200
+       0000-99-FINAL.            EXIT.                                  00009300
+                                                                        00009400
+      *----------------------------------------------------             00009500
+       1000-INICIALIZAR                         SECTION.                00009600
+      *----------------------------------------------------             00009700
+                                                                        00009800
+           ACCEPT WRK-DATA-PROCESSAMENTO FROM SYSIN.                    00009900
+           DISPLAY ' DATA DE PROCESSAMENTO..' WRK-DATA-PROCESSAMENTO.   00010000
+           OPEN OUTPUT FATURA.                                          00010100
+           IF WRK-FS-FATURA NOT EQUAL 0                                 00010200
+             DISPLAY ' ERRO OPEN FATURA - STATUS ' WRK-FS-FATURA        00010300
+             STOP RUN                                                   00010400
+           END-IF.                                                      00010500
+           ACCEPT WRK-DADOS      FROM SYSIN.                            00010600
+                                                                        00010700
+       1000-99-FINAL.            EXIT.                                  00010800
+                                                                        00010900
+      *----------------------------------------------------             00011000
+       2000-PROCESSAR                           SECTION.                00011100
+      *----------------------------------------------------             00011200
+           MOVE 0 TO WRK-FLAG.                                          00011300
+           IF WRK-VALOR LESS 1000                                       00011400
+             DISPLAY ' RETIRA NA LOJA'                                  00011500
+      *-----------CASO VALOR MAIOR QUE 1000----------------             00011600
+           ELSE                                                         00011700
+               PERFORM 2100-PESQUISARFRETE                              00011800
+                  VARYING TAB-FRETE-IDX FROM 1 BY 1                     00011900
+                    UNTIL TAB-FRETE-IDX GREATER TAB-FRETE-QTD           00012000
+                       OR WRK-FLAG EQUAL 1                              00012100
+               IF WRK-FLAG EQUAL 0                                      00012200
+                 DISPLAY 'NAO ENTREGAMOS'                               00012300
+                 MOVE '2100'               TO WRK-SECAO                 00012400
+                 MOVE 'ESTADO SEM FRETE CADASTRADO' TO WRK-MSGERRO      00012500
+                 MOVE '99'                 TO WRK-STATUS                00012600
+                 PERFORM 9010-TRATARERROS                               00012700
+               END-IF                                                   00012800
+           END-IF.                                                      00012900
+            MOVE WRK-VALOR TO WRK-ED-VALOR06.                           00013000
+            MOVE WRK-FRETE TO WRK-ED-VALOR04.                           00013100
+                                                                        00013200
+           IF WRK-FLAG EQUAL 1                                          00013300
+              DISPLAY ' CODIGO.....' WRK-CODIGO                         00013400
+              DISPLAY ' PRODUTO....' WRK-PRODUTO                        00013500
+              DISPLAY ' VALOR......' WRK-ED-VALOR06                     00013600
+              DISPLAY ' ESTADO.....' WRK-ESTADO                         00013700
+              DISPLAY ' FRETE......' WRK-ED-VALOR04                     00013800
+              ADD WRK-FRETE TO WRK-FRETEACUM                            00013900
+              MOVE WRK-DATA-PROCESSAMENTO TO FAT-DATAPROC               00014000
+              MOVE WRK-CODIGO  TO FAT-CODIGO                            00014100
+              MOVE WRK-PRODUTO TO FAT-PRODUTO                           00014200
+              MOVE WRK-VALOR   TO FAT-VALOR                             00014300
+              MOVE WRK-ESTADO  TO FAT-ESTADO                            00014400
+              MOVE WRK-FRETE   TO FAT-FRETE                             00014500
+              WRITE REG-FATURA                                          00014600
+           END-IF.                                                      00014700
+           ADD 1 TO WRK-REGLIDOS.                                       00014800
+           DISPLAY ' -------------------------------------- '.          00014900
+           ACCEPT WRK-DADOS FROM SYSIN.                                 00015000
+                                                                        00015100
+       2000-99-FINAL.            EXIT.                                  00015200
+                                                                        00015300
+      *----------------------------------------------------             00015400
+       2100-PESQUISARFRETE                      SECTION.                00015500
+      *----------------------------------------------------             00015600
+           IF TAB-FRETE-UF (TAB-FRETE-IDX) EQUAL WRK-ESTADO             00015700
+             COMPUTE WRK-FRETE = WRK-VALOR *                            00015800
+                     TAB-FRETE-PERC (TAB-FRETE-IDX)                     00015900
+              MOVE 1 TO WRK-FLAG                                        00016000
+           END-IF.                                                      00016100
+                                                                        00016200
+       2100-99-FINAL.            EXIT.                                  00016300
+                                                                        00016400
+      *----------------------------------------------------             00016500
+       3000-FINALIZAR                           SECTION.                00016600
+      *----------------------------------------------------             00016700
+            MOVE WRK-FRETEACUM TO WRK-ED-VALOR07.                       00016800
+            CLOSE FATURA.                                               00016900
+                                                                        00017000
+            DISPLAY ' PEDIDOS PROCESSADOS....' WRK-REGLIDOS.            00017100
+            DISPLAY ' FRETE TOTAL..........R$' WRK-ED-VALOR07.          00017200
+            DISPLAY ' FIM DO PROGRAMA'.                                 00017300
+                                                                        00017400
+       3000-99-FINAL.            EXIT.                                  00017500
+                                                                        00017600
+      *----------------------------------------------------             00017700
+       9010-TRATARERROS                         SECTION.                00017800
+      *----------------------------------------------------             00017900
+                                                                        00018000
+            MOVE 'FR01CB19' TO WRK-PROGRAMA.                            00018100
+            CALL 'GRAVALOG' USING WRK-DADOS-ERROS.                      00018200
+                                                                        00018300
+       9010-99-FINAL.            EXIT.                                  00018400
