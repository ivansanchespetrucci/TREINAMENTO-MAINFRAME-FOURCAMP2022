@@ -0,0 +1,215 @@
+      *=============================================================*   00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *=============================================================*   00000300
+                                                                        00000400
+       PROGRAM-ID. CARGACLI.                                            00000500
+                                                                        00000600
+      *=============================================================*   00000700
+      *   AUTOR....:RAFAEL                                          *   00000800
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00000900
+      *   DATA ....:27/05/2022                                      *   00001000
+      *-------------------------------------------------------------*   00001100
+      *   OBJETIVO: LER O ARQUIVO SEQUENCIAL CLIENTES (MESMO LAYOUT *   00001200
+      *      FD-AGENCIA/FD-CONTA/FD-CLIENTE/FD-VALOR/FD-TIP-OP DO    *  00001300
+      *      RELACLI) E CARREGAR A TABELA DB2 CLIENTES, ATUALIZANDO *   00001400
+      *      O REGISTRO QUANDO A CHAVE AGENCIA/CONTA JA EXISTE E     *  00001500
+      *      INSERINDO QUANDO NAO EXISTE, PARA PERMITIR CONSULTA     *  00001600
+      *      AD HOC POR SQL SEM ESPERAR O PROXIMO RELATORIO RELACLI. *  00001700
+      *-------------------------------------------------------------*   00001800
+      *   ARQUIVOS...:                                              *   00001900
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00002000
+      *    CLIENTES             I                  #CLIENTE         *   00002100
+      *-------------------------------------------------------------*   00002200
+      *   TABELAS DB2...:                                            *  00002300
+      *    CLIENTES            I/O   (CHAVE: AGENCIA, CONTA)         *  00002400
+      *-------------------------------------------------------------*   00002500
+      *   MODULOS....:                             INCLUDE/BOOK     *   00002600
+      *   GRAVALOG -   TRATAMENTO DE ERROS          VARERROS        *   00002700
+      *=============================================================*   00002800
+                                                                        00002900
+      *=============================================================*   00003000
+       ENVIRONMENT                               DIVISION.              00003100
+      *=============================================================*   00003200
+       CONFIGURATION                               SECTION.             00003300
+       SPECIAL-NAMES.                                                   00003400
+           DECIMAL-POINT IS COMMA.                                      00003500
+                                                                        00003600
+       INPUT-OUTPUT                                SECTION.             00003700
+       FILE-CONTROL.                                                    00003800
+           SELECT CLIENTES  ASSIGN TO CLIENTES                          00003900
+               FILE STATUS  IS WRK-FS-CLIENTES.                         00004000
+                                                                        00004100
+      *=============================================================*   00004200
+       DATA                                      DIVISION.              00004300
+      *=============================================================*   00004400
+       FILE                                      SECTION.               00004500
+       FD CLIENTES                                                      00004600
+           RECORDING  MODE IS F                                         00004700
+           BLOCK CONTAINS 0 RECORDS.                                    00004800
+                                                                        00004900
+      *-------------------------------------------------------------*   00005000
+       COPY '#CLIENTE'.                                                 00005100
+                                                                        00005200
+      *=============================================================*   00005300
+       WORKING-STORAGE                             SECTION.             00005400
+      *=============================================================*   00005500
+                                                                        00005600
+       77 WRK-FS-CLIENTES        PIC 9(02).                             00005700
+                                                                        00005800
+      *-----------------ACUMULADAS DA CARGA--------------------------*  00005900
+                                                                        00006000
+       77 WRK-ACUM-LIDOS         PIC 9(07) VALUE ZEROS.                 00006100
+       77 WRK-ACUM-INSERIDOS     PIC 9(07) VALUE ZEROS.                 00006200
+       77 WRK-ACUM-ATUALIZADOS   PIC 9(07) VALUE ZEROS.                 00006300
+       77 WRK-ACUM-ERROS         PIC 9(07) VALUE ZEROS.                 00006400
+                                                                        00006500
+      *-----------------DATA DE PROCESSAMENTO--------------------------*00006600
+                                                                        00006700
+       COPY 'DATAPROC'.                                                 00006800
+                                                                        00006900
+      *-----------------VARIAVEIS HOST PARA O DB2----------------------*00007000
+                                                                        00007100
+       01 WRK-HV-AGENCIA         PIC S9(08) COMP.                       00007200
+       01 WRK-HV-CONTA           PIC S9(08) COMP.                       00007300
+       01 WRK-HV-CLIENTE         PIC X(30).                             00007400
+       01 WRK-HV-VALOR           PIC S9(08) COMP.                       00007500
+       01 WRK-HV-TIP-OP          PIC X(01).                             00007600
+       01 WRK-HV-DATA-MOVIMENTO  PIC S9(08) COMP.                       00007700
+       01 WRK-HV-DATA-CARGA      PIC S9(08) COMP.                       00007800
+                                                                        00007900
+      *-----------------TRATAMENTO DE ERROS-----------------------------00008000
+                                                                        00008100
+       COPY 'VARERROS'.                                                 00008200
+                                                                        00008300
+      *-----------------SQLCA----------------------------------------*  00008400
+                                                                        00008500
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00008600
+                                                                        00008700
+      *=============================================================*   00008800
+       PROCEDURE                                DIVISION.               00008900
+      *=============================================================*   00009000
+                                                                        00009100
+      *-------------------------------------------------------------*   00009200
+       0000-PRINCIPAL                           SECTION.                00009300
+      *-------------------------------------------------------------*   00009400
+                                                                        00009500
+            PERFORM 1000-INICIAR.                                       00009600
+            PERFORM 2000-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL 10.      00009700
+            PERFORM 3000-FINALIZAR.                                     00009800
+            STOP RUN.                                                   00009900
+                                                                        00010000
+       0000-99-FIM.               EXIT.                                 00010100
+                                                                        00010200
+      *-------------------------------------------------------------*   00010300
+       1000-INICIAR                             SECTION.                00010400
+      *-------------------------------------------------------------*   00010500
+                                                                        00010600
+            ACCEPT WRK-DATA-PROCESSAMENTO FROM SYSIN.                   00010700
+            DISPLAY ' DATA DE PROCESSAMENTO..' WRK-DATA-PROCESSAMENTO.  00010800
+            OPEN INPUT CLIENTES.                                        00010900
+            IF WRK-FS-CLIENTES NOT EQUAL 0                              00011000
+              DISPLAY ' ERRO OPEN CLIENTES - STATUS ' WRK-FS-CLIENTES   00011100
+              STOP RUN                                                  00011200
+            END-IF.                                                     00011300
+            READ CLIENTES.                                              00011400
+                                                                        00011500
+       1000-99-FIM.               EXIT.                                 00011600
+                                                                        00011700
+      *-------------------------------------------------------------*   00011800
+       2000-PROCESSAR                           SECTION.                00011900
+      *-------------------------------------------------------------*   00012000
+                                                                        00012100
+            ADD 1 TO WRK-ACUM-LIDOS.                                    00012200
+            IF WRK-FS-CLIENTES EQUAL 10                                 00012300
+              DISPLAY ' FINAL DE ARQUIVO'                               00012400
+            ELSE                                                        00012500
+              MOVE FD-AGENCIA        TO WRK-HV-AGENCIA                  00012600
+              MOVE FD-CONTA          TO WRK-HV-CONTA                    00012700
+              MOVE FD-CLIENTE        TO WRK-HV-CLIENTE                  00012800
+              MOVE FD-VALOR          TO WRK-HV-VALOR                    00012900
+              MOVE FD-TIP-OP         TO WRK-HV-TIP-OP                   00013000
+              MOVE FD-DATA-MOVIMENTO TO WRK-HV-DATA-MOVIMENTO           00013100
+              MOVE WRK-DATA-PROCESSAMENTO TO WRK-HV-DATA-CARGA          00013200
+              PERFORM 2100-ATUALIZARCLIENTE                             00013300
+              IF SQLCODE EQUAL 0                                        00013400
+                ADD 1 TO WRK-ACUM-ATUALIZADOS                           00013500
+              ELSE                                                      00013600
+                IF SQLCODE EQUAL 100                                    00013700
+                  PERFORM 2200-INSERIRCLIENTE                           00013800
+                  IF SQLCODE EQUAL 0                                    00013900
+                    ADD 1 TO WRK-ACUM-INSERIDOS                         00014000
+                  ELSE                                                  00014100
+                    ADD 1 TO WRK-ACUM-ERROS                             00014200
+                    MOVE '2200'                   TO WRK-SECAO          00014300
+                    MOVE 'ERRO SQL NO INSERT CLIENTES' TO WRK-MSGERRO   00014400
+                    MOVE '99'                     TO WRK-STATUS         00014500
+                    PERFORM 9010-TRATARERROS                            00014600
+                  END-IF                                                00014700
+                ELSE                                                    00014800
+                  ADD 1 TO WRK-ACUM-ERROS                               00014900
+                  MOVE '2100'                   TO WRK-SECAO            00015000
+                  MOVE 'ERRO SQL NO UPDATE CLIENTES' TO WRK-MSGERRO     00015100
+                  MOVE '99'                     TO WRK-STATUS           00015200
+                  PERFORM 9010-TRATARERROS                              00015300
+                END-IF                                                  00015400
+              END-IF                                                    00015500
+            END-IF.                                                     00015600
+            READ CLIENTES.                                              00015700
+                                                                        00015800
+       2000-99-FIM.               EXIT.                                 00015900
+                                                                        00016000
+      *-------------------------------------------------------------*   00016100
+       2100-ATUALIZARCLIENTE                    SECTION.                00016200
+      *-------------------------------------------------------------*   00016300
+                                                                        00016400
+            EXEC SQL                                                    00016500
+                UPDATE CLIENTES                                         00016600
+                   SET CLIENTE        = :WRK-HV-CLIENTE,                00016700
+                       VALOR           = :WRK-HV-VALOR,                 00016800
+                       TIP_OP          = :WRK-HV-TIP-OP,                00016900
+                       DATA_MOVIMENTO  = :WRK-HV-DATA-MOVIMENTO,        00017000
+                       DATA_CARGA      = :WRK-HV-DATA-CARGA             00017100
+                 WHERE AGENCIA = :WRK-HV-AGENCIA                        00017200
+                   AND CONTA   = :WRK-HV-CONTA                          00017300
+            END-EXEC.                                                   00017400
+                                                                        00017500
+       2100-99-FIM.               EXIT.                                 00017600
+                                                                        00017700
+      *-------------------------------------------------------------*   00017800
+       2200-INSERIRCLIENTE                      SECTION.                00017900
+      *-------------------------------------------------------------*   00018000
+                                                                        00018100
+            EXEC SQL                                                    00018200
+                INSERT INTO CLIENTES                                    00018300
+                    (AGENCIA, CONTA, CLIENTE, VALOR, TIP_OP,            00018400
+                     DATA_MOVIMENTO, DATA_CARGA)                        00018500
+                VALUES                                                  00018600
+                    (:WRK-HV-AGENCIA, :WRK-HV-CONTA, :WRK-HV-CLIENTE,   00018700
+                     :WRK-HV-VALOR, :WRK-HV-TIP-OP,                     00018800
+                     :WRK-HV-DATA-MOVIMENTO, :WRK-HV-DATA-CARGA)        00018900
+            END-EXEC.                                                   00019000
+                                                                        00019100
+       2200-99-FIM.               EXIT.                                 00019200
+                                                                        00019300
+      *-------------------------------------------------------------*   00019400
+       3000-FINALIZAR                           SECTION.                00019500
+      *-------------------------------------------------------------*   00019600
+                                                                        00019700
+            EXEC SQL COMMIT END-EXEC.                                   00019800
+            CLOSE CLIENTES.                                             00019900
+            DISPLAY ' REGISTROS LIDOS........' WRK-ACUM-LIDOS.          00020000
+            DISPLAY ' REGISTROS INSERIDOS....' WRK-ACUM-INSERIDOS.      00020100
+            DISPLAY ' REGISTROS ATUALIZADOS..' WRK-ACUM-ATUALIZADOS.    00020200
+            DISPLAY ' REGISTROS COM ERRO.....' WRK-ACUM-ERROS.          00020300
+            DISPLAY ' FIM DO PROGRAMA'.                                 00020400
+                                                                        00020500
+       3000-99-FIM.               EXIT.                                 00020600
+                                                                        00020700
+      *-------------------------------------------------------------*   00020800
+       9010-TRATARERROS                         SECTION.                00020900
+      *-------------------------------------------------------------*   00021000
+                                                                        00021100
+            MOVE 'CARGACLI' TO WRK-PROGRAMA.                            00021200
+            CALL 'GRAVALOG' USING WRK-DADOS-ERROS.                      00021300
+                                                                        00021400
+       9010-99-FIM.               EXIT.                                 00021500
