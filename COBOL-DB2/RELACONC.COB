@@ -0,0 +1,148 @@
+      *=============================================================*   00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *=============================================================*   00000300
+                                                                        00000400
+       PROGRAM-ID. RELACONC.                                            00000500
+                                                                        00000600
+      *=============================================================*   00000700
+      *   AUTOR....:RAFAEL                                          *   00000800
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00000900
+      *   DATA ....:27/05/2022                                      *   00001000
+      *-------------------------------------------------------------*   00001100
+      *   OBJETIVO: CONCILIAR O TRAILER DE CONTROLE GERADO PELO     *   00001200
+      *      RELACLI (REG-CONTROLE) COM O ARQUIVO LOGERROS,         *   00001300
+      *      CONFIRMANDO QUE A QUANTIDADE DE REGISTROS REJEITADOS   *   00001400
+      *      INFORMADA PELO RELACLI E A MESMA QUANTIDADE DE ERROS   *   00001500
+      *      GRAVADOS PELO GRAVALOG PARA A DATA DE EXECUCAO DO      *   00001600
+      *      TRAILER, DENUNCIANDO REGISTRO PERDIDO ENTRE AS DUAS    *   00001700
+      *      ETAPAS.                                                *   00001800
+      *-------------------------------------------------------------*   00001900
+      *   ARQUIVOS...:                                              *   00002000
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00002100
+      *    CONTROLE             I                  -----------      *   00002200
+      *    LOGERROS             I                  -----------      *   00002300
+      *=============================================================*   00002400
+                                                                        00002500
+      *=============================================================*   00002600
+       ENVIRONMENT                               DIVISION.              00002700
+      *=============================================================*   00002800
+       CONFIGURATION                               SECTION.             00002900
+       SPECIAL-NAMES.                                                   00003000
+           DECIMAL-POINT IS COMMA.                                      00003100
+                                                                        00003200
+       INPUT-OUTPUT                                SECTION.             00003300
+       FILE-CONTROL.                                                    00003400
+           SELECT CONTROLE  ASSIGN TO CONTROLE                          00003500
+               FILE STATUS  IS WRK-FS-CONTROLE.                         00003600
+           SELECT LOGERROS  ASSIGN TO LOGERROS                          00003700
+               FILE STATUS  IS WRK-FS-LOGERROS.                         00003800
+                                                                        00003900
+      *=============================================================*   00004000
+       DATA                                       DIVISION.             00004100
+      *=============================================================*   00004200
+       FILE                                       SECTION.              00004300
+                                                                        00004400
+      *-------------------------------------------------------------*   00004500
+      *   CONTROLE - TRAILER DE CONCILIACAO ESCRITO PELO RELACLI    *   00004600
+      *-------------------------------------------------------------*   00004700
+       FD CONTROLE                                                      00004800
+           RECORDING  MODE IS F                                         00004900
+           BLOCK CONTAINS 0 RECORDS.                                    00005000
+                                                                        00005100
+       01 REG-CONTROLE.                                                 00005200
+          05 CTL-QTD-REGISTROS   PIC 9(07).                             00005300
+          05 CTL-VALOR-TOTAL     PIC 9(10).                             00005400
+          05 CTL-DATA-EXECUCAO   PIC 9(06).                             00005500
+          05 CTL-QTD-REJEITADOS  PIC 9(07).                             00005600
+          05 CTL-DATA-PROCESSAMENTO PIC 9(08).                          00005700
+          05 FILLER              PIC X(26).                             00005800
+                                                                        00005900
+      *-------------------------------------------------------------*   00006000
+      *   LOGERROS - TRILHA DE ERROS GRAVADA PELO GRAVALOG          *   00006100
+      *-------------------------------------------------------------*   00006200
+       FD LOGERROS                                                      00006300
+           RECORDING  MODE IS F                                         00006400
+           BLOCK CONTAINS 0 RECORDS.                                    00006500
+                                                                        00006600
+       01 REG-LOGERROS.                                                 00006700
+          05 LOG-DATA-EXECUCAO   PIC 9(06).                             00006800
+          05 LOG-PROGRAMA        PIC X(08).                             00006900
+          05 LOG-SECAO           PIC X(04).                             00007000
+          05 LOG-MSGERRO         PIC X(40).                             00007100
+          05 LOG-STATUS          PIC X(02).                             00007200
+          05 FILLER              PIC X(20).                             00007300
+                                                                        00007400
+      *=============================================================*   00007500
+       WORKING-STORAGE                             SECTION.             00007600
+      *=============================================================*   00007700
+                                                                        00007800
+       77 WRK-FS-CONTROLE       PIC 9(02).                              00007900
+       77 WRK-FS-LOGERROS       PIC 9(02).                              00008000
+       77 WRK-QTD-ACHADOS       PIC 9(07) VALUE ZEROS.                  00008100
+                                                                        00008200
+      *====================================================             00008300
+       PROCEDURE                                DIVISION.               00008400
+      *====================================================             00008500
+                                                                        00008600
+      *-------------------------------------------------------------*   00008700
+       0000-PRINCIPAL                            SECTION.               00008800
+      *-------------------------------------------------------------*   00008900
+                                                                        00009000
+             PERFORM 1000-INICIALIZAR.                                  00009100
+             PERFORM 2000-PROCESSAR UNTIL WRK-FS-LOGERROS EQUAL 10.     00009200
+             PERFORM 3000-FINALIZAR.                                    00009300
+             STOP RUN.                                                  00009400
+                                                                        00009500
+       0000-99-FIM.               EXIT.                                 00009600
+                                                                        00009700
+      *-------------------------------------------------------------*   00009800
+       1000-INICIALIZAR                          SECTION.               00009900
+      *-------------------------------------------------------------*   00010000
+                                                                        00010100
+             OPEN INPUT CONTROLE.                                       00010200
+             IF WRK-FS-CONTROLE NOT EQUAL 0                             00010300
+               DISPLAY ' ERRO OPEN CONTROLE - STATUS ' WRK-FS-CONTROLE  00010400
+               STOP RUN                                                 00010500
+             END-IF.                                                    00010600
+             READ CONTROLE.                                             00010700
+             CLOSE CONTROLE.                                            00010800
+             OPEN INPUT LOGERROS.                                       00010900
+             IF WRK-FS-LOGERROS NOT EQUAL 0                             00011000
+               DISPLAY ' ERRO OPEN LOGERROS - STATUS ' WRK-FS-LOGERROS  00011100
+               STOP RUN                                                 00011200
+             END-IF.                                                    00011300
+             READ LOGERROS.                                             00011400
+                                                                        00011500
+       1000-99-FIM.               EXIT.                                 00011600
+                                                                        00011700
+      *-------------------------------------------------------------*   00011800
+       2000-PROCESSAR                            SECTION.               00011900
+      *-------------------------------------------------------------*   00012000
+                                                                        00012100
+             IF LOG-PROGRAMA EQUAL 'RELACLI'                            00012200
+                AND LOG-DATA-EXECUCAO EQUAL CTL-DATA-EXECUCAO           00012300
+                AND LOG-SECAO EQUAL '2000'                              00012400
+               ADD 1 TO WRK-QTD-ACHADOS                                 00012500
+             END-IF.                                                    00012600
+             READ LOGERROS.                                             00012700
+                                                                        00012800
+       2000-99-FIM.               EXIT.                                 00012900
+                                                                        00013000
+      *-------------------------------------------------------------*   00013100
+       3000-FINALIZAR                            SECTION.               00013200
+      *-------------------------------------------------------------*   00013300
+                                                                        00013400
+             CLOSE LOGERROS.                                            00013500
+             DISPLAY ' DATA DE EXECUCAO...........' CTL-DATA-EXECUCAO.  00013600
+             DISPLAY ' DATA DE PROCESSAMENTO......'                     00013700
+                     CTL-DATA-PROCESSAMENTO.                            00013800
+             DISPLAY ' REGISTROS LIDOS RELACLI....' CTL-QTD-REGISTROS.  00013900
+             DISPLAY ' REJEITADOS NO TRAILER......' CTL-QTD-REJEITADOS. 00014000
+             DISPLAY ' REJEITADOS EM LOGERROS.....' WRK-QTD-ACHADOS.    00014100
+             IF WRK-QTD-ACHADOS EQUAL CTL-QTD-REJEITADOS                00014200
+               DISPLAY ' CONCILIACAO OK - TOTAIS CONFEREM'              00014300
+             ELSE                                                       00014400
+               DISPLAY ' *** DIVERGENCIA NA CONCILIACAO ***'            00014500
+             END-IF.                                                    00014600
+                                                                        00014700
+       3000-99-FIM.               EXIT.                                 00014800
