@@ -0,0 +1,112 @@
+      *=============================================================*   00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *=============================================================*   00000300
+                                                                        00000400
+       PROGRAM-ID. GRAVALOG.                                            00000500
+                                                                        00000600
+      *=============================================================*   00000700
+      *   AUTOR....:RAFAEL                                          *   00000800
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00000900
+      *   DATA ....:27/05/2022                                      *   00001000
+      *-------------------------------------------------------------*   00001100
+      *   OBJETIVO: RECEBER OS DADOS DE ERRO DE QUALQUER PROGRAMA   *   00001200
+      *      CHAMADOR (VIA BOOK VARERROS) E GRAVAR UM REGISTRO      *   00001300
+      *   NO ARQUIVO LOGERROS PARA TRILHA DE AUDITORIA DE ERROS.    *   00001400
+      *-------------------------------------------------------------*   00001500
+      *   ARQUIVOS...:                                              *   00001600
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00001700
+      *    LOGERROS             O                  -----------      *   00001800
+      *-------------------------------------------------------------*   00001900
+      *   MODULOS....:                             INCLUDE/BOOK     *   00002000
+      *   CHAMADO POR RELACLI E OUTROS VIA CALL     VARERROS        *   00002100
+      *=============================================================*   00002200
+                                                                        00002300
+      *=============================================================*   00002400
+       ENVIRONMENT                               DIVISION.              00002500
+      *=============================================================*   00002600
+                                                                        00002700
+      *=============================================================*   00002800
+       CONFIGURATION                               SECTION.             00002900
+      *=============================================================*   00003000
+       SPECIAL-NAMES.                                                   00003100
+           DECIMAL-POINT IS COMMA.                                      00003200
+                                                                        00003300
+                                                                        00003400
+       INPUT-OUTPUT                                SECTION.             00003500
+       FILE-CONTROL.                                                    00003600
+           SELECT LOGERROS  ASSIGN TO LOGERROS                          00003700
+               FILE STATUS  IS WRK-FS-LOGERROS.                         00003800
+                                                                        00003900
+      *=============================================================*   00004000
+       DATA                                      DIVISION.              00004100
+      *=============================================================*   00004200
+       FILE                                      SECTION.               00004300
+       FD LOGERROS                                                      00004400
+           RECORDING  MODE IS F                                         00004500
+           BLOCK CONTAINS 0 RECORDS.                                    00004600
+                                                                        00004700
+       01 REG-LOGERROS.                                                 00004800
+          05 LOG-DATA-EXECUCAO   PIC 9(06).                             00004900
+          05 LOG-PROGRAMA        PIC X(08).                             00005000
+          05 LOG-SECAO           PIC X(04).                             00005100
+          05 LOG-MSGERRO         PIC X(40).                             00005200
+          05 LOG-STATUS          PIC X(02).                             00005300
+          05 FILLER              PIC X(20).                             00005400
+                                                                        00005500
+      *=============================================================*   00005600
+       WORKING-STORAGE                             SECTION.             00005700
+      *=============================================================*   00005800
+                                                                        00005900
+       01 FILLER         PIC X(64) VALUE                                00006000
+           '-----------TESTAR STATUS DO ARQUIVO----------'.             00006100
+      *-------------------------------------------------------------*   00006200
+       77 WRK-FS-LOGERROS      PIC 9(02).                               00006300
+                                                                        00006400
+       01 FILLER         PIC X(64) VALUE                                00006500
+           '-----------CONTROLE DE ABERTURA DO LOG--------'.            00006600
+      *-------------------------------------------------------------*   00006700
+       77 WRK-PRIMEIRA-VEZ     PIC X(01) VALUE 'S'.                     00006800
+       77 WRK-DATA-EXECUCAO    PIC 9(06) VALUE ZEROS.                   00006900
+                                                                        00007000
+      *-------------------------------------------------------------*   00007100
+       LINKAGE                                     SECTION.             00007200
+      *-------------------------------------------------------------*   00007300
+      *------------BOOK VARIAVEIS ERROS-----------------------------*   00007400
+       COPY 'VARERROS'.                                                 00007500
+                                                                        00007600
+      *=============================================================*   00007700
+       PROCEDURE DIVISION USING WRK-DADOS-ERROS.                        00007800
+      *=============================================================*   00007900
+                                                                        00008000
+      *-------------------------------------------------------------*   00008100
+       0000-PRINCIPAL                         SECTION.                  00008200
+      *-------------------------------------------------------------*   00008300
+            IF WRK-PRIMEIRA-VEZ EQUAL 'S'                               00008400
+              PERFORM 1000-INICIAR                                      00008500
+            END-IF.                                                     00008600
+            PERFORM 2000-GRAVAR.                                        00008700
+            GOBACK.                                                     00008800
+                                                                        00008900
+      *-------------------------------------------------------------*   00009000
+       1000-INICIAR                           SECTION.                  00009100
+      *-------------------------------------------------------------*   00009200
+            OPEN EXTEND LOGERROS.                                       00009300
+            IF WRK-FS-LOGERROS NOT EQUAL 0                              00009400
+              OPEN OUTPUT LOGERROS                                      00009500
+            END-IF.                                                     00009600
+            ACCEPT WRK-DATA-EXECUCAO FROM DATE.                         00009700
+            MOVE 'N' TO WRK-PRIMEIRA-VEZ.                               00009800
+                                                                        00009900
+       1000-99-FIM.               EXIT.                                 00010000
+                                                                        00010100
+      *-------------------------------------------------------------*   00010200
+       2000-GRAVAR                            SECTION.                  00010300
+      *-------------------------------------------------------------*   00010400
+            MOVE WRK-DATA-EXECUCAO TO LOG-DATA-EXECUCAO.                00010500
+            MOVE WRK-PROGRAMA      TO LOG-PROGRAMA.                     00010600
+            MOVE WRK-SECAO         TO LOG-SECAO.                        00010700
+            MOVE WRK-MSGERRO       TO LOG-MSGERRO.                      00010800
+            MOVE WRK-STATUS        TO LOG-STATUS.                       00010900
+            WRITE REG-LOGERROS.                                         00011000
+                                                                        00011100
+       2000-99-FIM.               EXIT.                                 00011200
