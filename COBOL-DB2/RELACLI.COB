@@ -1,202 +1,552 @@
-      *=============================================================*   00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *=============================================================*   00003000
-                                                                        00004000
-       PROGRAM-ID. RELACLI.                                             00005000
-                                                                        00006000
-      *=============================================================*   00006119
-      *   AUTOR....:RAFAEL                                          *   00006219
-      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00006319
-      *   DATA ....:27/05/2022                                      *   00006419
-      *-------------------------------------------------------------*   00006519
-      *   OBJETIVO: LER TODOS OS REGISTROS DO ARQUIVO, CLASSIFICAR  *   00006619
-      *      E SOMAR SALARIO POR SETOR, AO FINAL GERAR SOMA         *   00006719
-      *   DE TODOS SALARIOS E GRAVAR EM UM ARQUIVO DE RELATORIO.    *   00006819
-      *-------------------------------------------------------------*   00006919
-      *   ARQUIVOS...:                                              *   00007019
-      *    DDNAME              I/O                 INCLUDE/BOOK     *   00007119
-      *    CLIENTES             I                  #CLIENTE         *   00007219
-      *                                            -----------      *   00007319
-      *-------------------------------------------------------------*   00007419
-      *   MODULOS....:                             INCLUDE/BOOK     *   00007519
-      *   GRAVALOG -   TRATAMENTO DE ERROS          VARERROS        *   00007619
-      *=============================================================*   00007719
-                                                                        00012000
-      *=============================================================*   00013000
-       ENVIRONMENT                               DIVISION.              00014000
-      *=============================================================*   00015000
-                                                                        00015100
-      *=============================================================*   00015200
-       CONFIGURATION                               SECTION.             00015300
-      *=============================================================*   00015400
-       SPECIAL-NAMES.                                                   00015500
-           DECIMAL-POINT IS COMMA.                                      00015600
-                                                                        00015700
+      *=============================================================*   00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *=============================================================*   00000300
+                                                                        00000400
+       PROGRAM-ID. RELACLI.                                             00000500
+                                                                        00000600
+      *=============================================================*   00000700
+      *   AUTOR....:RAFAEL                                          *   00000800
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00000900
+      *   DATA ....:27/05/2022                                      *   00001000
+      *-------------------------------------------------------------*   00001100
+      *   OBJETIVO: LER TODOS OS REGISTROS DO ARQUIVO, CLASSIFICAR  *   00001200
+      *      E SOMAR SALARIO POR SETOR, AO FINAL GERAR SOMA         *   00001300
+      *   DE TODOS SALARIOS E GRAVAR EM UM ARQUIVO DE RELATORIO.    *   00001400
+      *-------------------------------------------------------------*   00001500
+      *   ARQUIVOS...:                                              *   00001600
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00001700
+      *    CLIENTES             I                  #CLIENTE         *   00001800
+      *    RELATORIO            O                  -----------      *   00001900
+      *    EXCTIPOP             O                  -----------      *   00002000
+      *    REINICIO            I/O                 -----------      *   00002100
+      *    CONTROLE             O                  -----------      *   00002200
+      *    ALTOVLR              O                  -----------      *   00002300
+      *-------------------------------------------------------------*   00002400
+      *   MODULOS....:                             INCLUDE/BOOK     *   00002500
+      *   GRAVALOG -   TRATAMENTO DE ERROS          VARERROS        *   00002600
+      *=============================================================*   00002700
+                                                                        00002800
+      *=============================================================*   00002900
+       ENVIRONMENT                               DIVISION.              00003000
+      *=============================================================*   00003100
+                                                                        00003200
+      *=============================================================*   00003300
+       CONFIGURATION                               SECTION.             00003400
+      *=============================================================*   00003500
+       SPECIAL-NAMES.                                                   00003600
+           DECIMAL-POINT IS COMMA.                                      00003700
+                                                                        00003800
+                                                                        00003900
+       INPUT-OUTPUT                                SECTION.             00004000
+       FILE-CONTROL.                                                    00004100
+           SELECT CLIENTES  ASSIGN TO CLIENTES                          00004200
+               FILE STATUS  IS WRK-FS-CLIENTES.                         00004300
+           SELECT RELATORIO ASSIGN TO RELATORIO                         00004400
+               FILE STATUS  IS WRK-FS-RELATORIO.                        00004500
+           SELECT EXCTIPOP  ASSIGN TO EXCTIPOP                          00004600
+               FILE STATUS  IS WRK-FS-EXCTIPOP.                         00004700
+           SELECT REINICIO  ASSIGN TO REINICIO                          00004800
+               FILE STATUS  IS WRK-FS-REINICIO.                         00004900
+           SELECT CONTROLE  ASSIGN TO CONTROLE                          00005000
+               FILE STATUS  IS WRK-FS-CONTROLE.                         00005100
+           SELECT ALTOVLR   ASSIGN TO ALTOVLR                           00005200
+               FILE STATUS  IS WRK-FS-ALTOVLR.                          00005300
+                                                                        00005400
+      *=============================================================*   00005500
+       DATA                                      DIVISION.              00005600
+      *=============================================================*   00005700
+       FILE                                      SECTION.               00005800
+       FD CLIENTES                                                      00005900
+           RECORDING  MODE IS F                                         00006000
+           BLOCK CONTAINS 0 RECORDS.                                    00006100
+                                                                        00006200
+      *-------------------------------------------------------------*   00006300
+       COPY '#CLIENTE'.                                                 00006400
+                                                                        00006500
+      *-------------------------------------------------------------*   00006600
+       FD RELATORIO                                                     00006700
+           RECORDING  MODE IS F                                         00006800
+           BLOCK CONTAINS 0 RECORDS.                                    00006900
+                                                                        00007000
+       01 REG-RELATORIO       PIC X(133).                               00007100
+                                                                        00007200
+      *-------------------------------------------------------------*   00007300
+      *   EXCTIPOP - REGISTROS COM FD-TIP-OP NAO RECONHECIDO         *  00007400
+      *-------------------------------------------------------------*   00007500
+       FD EXCTIPOP                                                      00007600
+           RECORDING  MODE IS F                                         00007700
+           BLOCK CONTAINS 0 RECORDS.                                    00007800
+                                                                        00007900
+       01 REG-EXCTIPOP        PIC X(72).                                00008000
+                                                                        00008100
+      *-------------------------------------------------------------*   00008200
+      *   REINICIO - CHECKPOINT PARA REINICIO DE JOB               *    00008300
+      *-------------------------------------------------------------*   00008400
+       FD REINICIO                                                      00008500
+           RECORDING  MODE IS F                                         00008600
+           BLOCK CONTAINS 0 RECORDS.                                    00008700
+                                                                        00008800
+       01 REG-REINICIO.                                                 00008900
+          05 REI-CONTADOR            PIC 9(07).                         00009000
+          05 REI-AGENCIA-ANTERIOR    PIC 9(04).                         00009100
+          05 REI-PRIMEIRA-VEZ        PIC X(01).                         00009200
+          05 REI-SUBTOTAL-AGENCIA    PIC 9(10).                         00009300
+          05 REI-TOTAL-GERAL         PIC 9(10).                         00009400
+          05 REI-ACUM-REJEITADOS     PIC 9(07).                         00009500
+          05 REI-ACUM-ALTOVLR        PIC 9(03).                         00009600
+          05 REI-ACUM-FORADATA       PIC 9(03).                         00009700
+          05 REI-PAG                 PIC 9(02).                         00009800
+          05 FILLER                  PIC X(03).                         00009900
+                                                                        00010000
+      *-------------------------------------------------------------*   00010100
+      *   CONTROLE - TRAILER PARA CONCILIACAO COM A PROXIMA ETAPA    *  00010200
+      *-------------------------------------------------------------*   00010300
+       FD CONTROLE                                                      00010400
+           RECORDING  MODE IS F                                         00010500
+           BLOCK CONTAINS 0 RECORDS.                                    00010600
+                                                                        00010700
+       01 REG-CONTROLE.                                                 00010800
+          05 CTL-QTD-REGISTROS   PIC 9(07).                             00010900
+          05 CTL-VALOR-TOTAL     PIC 9(10).                             00011000
+          05 CTL-DATA-EXECUCAO   PIC 9(06).                             00011100
+          05 CTL-QTD-REJEITADOS  PIC 9(07).                             00011200
+          05 CTL-DATA-PROCESSAMENTO PIC 9(08).                          00011300
+          05 FILLER              PIC X(26).                             00011400
+                                                                        00011500
+      *-------------------------------------------------------------*   00011600
+      *   ALTOVLR - TRANSACOES ACIMA DO LIMITE PARA REVISAO          *  00011700
+      *-------------------------------------------------------------*   00011800
+       FD ALTOVLR                                                       00011900
+           RECORDING  MODE IS F                                         00012000
+           BLOCK CONTAINS 0 RECORDS.                                    00012100
+                                                                        00012200
+       01 REG-ALTOVLR         PIC X(72).                                00012300
+                                                                        00012400
+      *=============================================================*   00012500
+       WORKING-STORAGE                             SECTION.             00012600
+      *=============================================================*   00012700
+                                                                        00012800
+       01 FILLER         PIC X(64) VALUE                                00012900
+           '-----------WRK-CLIENTES-TAMANHO 72--------------'.          00013000
+      *-------------------------------------------------------------*   00013100
+       01 WRK-CLIENTES.                                                 00013200
+          05 WRK-AGENCIA     PIC 9(04).                                 00013300
+          05 FILLER          PIC X(05).                                 00013400
+          05 WRK-CONTA       PIC 9(05).                                 00013500
+          05 FILLER          PIC X(03).                                 00013600
+          05 WRK-CLIENTE     PIC X(30).                                 00013700
+          05 WRK-VALOR       PIC 9(08).                                 00013800
+          05 FILLER          PIC X(04).                                 00013900
+          05 WRK-TIP-OP      PIC X(01).                                 00014000
+             88 WRK-TIP-OP-VALIDO  VALUE 'C' 'D' 'S' 'T'.               00014100
+          05 FILLER          PIC X(04).                                 00014200
+          05 WRK-DATA-MOVIMENTO PIC 9(08).                              00014300
+                                                                        00014400
+       01 FILLER         PIC X(64) VALUE                                00014500
+           '-----------CONTROLE DE QUEBRA POR AGENCIA-----'.            00014600
+      *-------------------------------------------------------------*   00014700
+       77 WRK-AGENCIA-ANTERIOR  PIC 9(04) VALUE ZEROS.                  00014800
+       77 WRK-PRIMEIRA-VEZ      PIC X(01) VALUE 'S'.                    00014900
+       77 WRK-SUBTOTAL-AGENCIA  PIC 9(10) VALUE ZEROS.                  00015000
+       77 WRK-TOTAL-GERAL       PIC 9(10) VALUE ZEROS.                  00015100
+                                                                        00015200
+       01 WRK-LINHA-SUBTOTAL.                                           00015300
+          05 FILLER            PIC X(18) VALUE ' SUBTOTAL AGENCIA '.    00015400
+          05 WRK-LS-AGENCIA    PIC 9(04).                               00015500
+          05 FILLER            PIC X(08) VALUE ' ....R$ '.              00015600
+          05 WRK-LS-VALOR      PIC ZZZ.ZZZ.ZZ9.                         00015700
                                                                         00015800
-       INPUT-OUTPUT                                SECTION.             00015900
-       FILE-CONTROL.                                                    00016000
-           SELECT CLIENTES  ASSIGN TO CLIENTES                          00016101
-               FILE STATUS  IS WRK-FS-CLIENTES.                         00016201
+       01 WRK-LINHA-TOTAL.                                              00015900
+          05 FILLER            PIC X(19) VALUE ' TOTAL GERAL ......'.   00016000
+          05 FILLER            PIC X(02) VALUE 'R$'.                    00016100
+          05 WRK-LT-VALOR      PIC ZZZ.ZZZ.ZZ9.                         00016200
                                                                         00016300
-      *=============================================================*   00016400
-       DATA                                      DIVISION.              00016500
-      *=============================================================*   00016600
-       FILE                                      SECTION.               00016700
-       FD CLIENTES                                                      00016801
-           RECORDING  MODE IS F                                         00016900
-           BLOCK CONTAINS 0 RECORDS.                                    00017000
-                                                                        00017100
-      *-------------------------------------------------------------*   00017218
-       COPY '#CLIENTE'.                                                 00017315
-                                                                        00018002
-      *=============================================================*   00018100
-       WORKING-STORAGE                             SECTION.             00019000
-      *=============================================================*   00020000
-                                                                        00020100
-       01 FILLER         PIC X(64) VALUE                                00020314
-           '-----------WRK-CLIENTES-TAMANHO 64--------------'.          00020417
-      *-------------------------------------------------------------*   00020514
-       01 WRK-CLIENTES.                                                 00020606
-          05 WRK-AGENCIA     PIC 9(04).                                 00020706
-          05 FILLER          PIC X(05).                                 00020813
-          05 WRK-CONTA       PIC 9(05).                                 00020906
-          05 FILLER          PIC X(03).                                 00021013
-          05 WRK-CLIENTE     PIC X(30).                                 00021106
-          05 WRK-VALOR       PIC 9(08).                                 00021206
-          05 FILLER          PIC X(04).                                 00021306
-          05 WRK-TIP-OP      PIC X(01).                                 00021406
-          05 FILLER          PIC X(04).                                 00021506
-                                                                        00021606
-       01 FILLER         PIC X(64) VALUE                                00021714
-           '-----------CABECALHO TAMANHO 64--------------'.             00021817
-                                                                        00021906
-       01 WRK-CABEC.                                                    00022006
-          05 WRK-CABEC1.                                                00022106
-            10 FILLER   PIC X(13).                                      00022207
-            10 FILLER   PIC X(37) VALUE                                 00022306
-               'RELATORIO DE FUNCIONARIOS       PAG: '.                 00022406
-            10 WRK-PAG  PIC 9(02) VALUE 1.                              00022506
-            10 FILLER   PIC X(12).                                      00022607
-          05 WRK-CABEC2.                                                00022706
-            10 FILLER   PIC X(09) VALUE 'AGENCIA  '.                    00022812
-            10 FILLER   PIC X(08) VALUE 'CONTA   '.                     00022912
-            10 FILLER   PIC X(07) VALUE 'CLIENTE'.                      00023008
-            10 FILLER   PIC X(23).                                      00023108
-            10 FILLER   PIC X(12) VALUE 'VALOR       '.                 00023210
-            10 FILLER   PIC X(09) VALUE 'TIPO OP  '.                    00023308
-                                                                        00023423
-       01 FILLER         PIC X(64) VALUE                                00023523
-           '-----------CONTADOR DE LINHA-----------------'.             00023623
-       77 WRK-LINHA       PIC 9(02) VALUE 1.                            00023723
-                                                                        00023808
-       01 FILLER         PIC X(64) VALUE                                00023914
-           '-----------TESTAR STATUS DOS ARQUIVOS--------'.             00024017
-                                                                        00024108
-       77 WRK-FS-CLIENTES PIC 9(02).                                    00024208
-      *-------------------------------------------------------------*   00024314
-                                                                        00024508
-       01 FILLER         PIC X(64) VALUE                                00024614
-           '-----------ACUMULAR REGISTROS LIDOS----------'.             00024717
-       77 WRK-ACUM-LIDOS  PIC 9(03).                                    00024808
-      *-------------------------------------------------------------*   00024914
-                                                                        00025008
-       01 FILLER         PIC X(64) VALUE                                00025120
-           '-----------CHAMAR TRATA ERROS----------------'.             00025220
-                                                                        00025320
-       77 WRK-GRAVALOG   PIC X(08) VALUE 'GRAVALOG'.                    00025420
-      *------------BOOK VARIAVEIS ERROS-----------------------------*   00025508
-                                                                        00025608
-       COPY 'VARERROS'.                                                 00025708
-                                                                        00025808
-      *=============================================================*   00025908
-       PROCEDURE DIVISION.                                              00026008
-      *=============================================================*   00026108
-                                                                        00026208
-      *-------------------------------------------------------------*   00026308
-       0000-PRINCIPAL                         SECTION.                  00026408
-      *-------------------------------------------------------------*   00026508
-            PERFORM 1000-INICIAR.                                       00026608
-            PERFORM 1100-TESTARSTATUS.                                  00026719
-            PERFORM 2000-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL 10.      00026808
-            PERFORM 3000-FINALIZAR.                                     00026908
-            STOP RUN.                                                   00027008
-                                                                        00027108
-                                                                        00027208
-                                                                        00027308
-      *-------------------------------------------------------------*   00027408
-       1000-INICIAR                           SECTION.                  00027508
-      *-------------------------------------------------------------*   00027608
-            OPEN INPUT CLIENTES.                                        00027708
-                                                                        00027808
-                                                                        00027908
-       1000-99-FIM.               EXIT.                                 00028008
-                                                                        00028108
-      *-------------------------------------------------------------*   00028208
-       1100-TESTARSTATUS                      SECTION.                  00028308
-      *-------------------------------------------------------------*   00028408
-               IF WRK-FS-CLIENTES NOT EQUAL 0                           00028508
-                MOVE '1000'                  TO WRK-SECAO               00028608
-                MOVE 'ERRO OPEN CLIENTES - ' TO WRK-MSGERRO             00028720
-                MOVE WRK-FS-CLIENTES         TO WRK-STATUS              00028808
-                   PERFORM 9000-TRATARERROS                             00028908
-               END-IF.                                                  00029021
-               PERFORM 1200-CABECALHO.                                  00029122
-                                                                        00029508
-       1100-99-FIM.               EXIT.                                 00029608
-                                                                        00029708
-      *-------------------------------------------------------------*   00029821
-       1200-CABECALHO                         SECTION.                  00029921
-      *-------------------------------------------------------------*   00030021
-              IF WRK-FS-CLIENTES NOT EQUAL 10                           00030348
-                DISPLAY WRK-CABEC1 '-' WRK-LINHA                        00030543
-                DISPLAY WRK-CABEC2 '-' WRK-LINHA                        00030643
-                ADD 2 TO WRK-LINHA                                      00030743
-              ELSE                                                      00030843
-              DISPLAY ' FIM DO RELATORIO '                              00030943
-              STOP RUN                                                  00031043
-              END-IF.                                                   00031143
-               READ CLIENTES.                                           00031250
-                                                                        00031343
-       1000-99-FIM.               EXIT.                                 00031443
-                                                                        00031543
-      *-------------------------------------------------------------*   00031643
-       2000-PROCESSAR                         SECTION.                  00031743
-      *-------------------------------------------------------------*   00031843
-              ADD 1 TO WRK-ACUM-LIDOS.                                  00031936
-                IF WRK-FS-CLIENTES EQUAL 10                             00032008
-                  DISPLAY ' FINAL DE ARQUIVO'                           00032108
-                ELSE                                                    00032208
-                 MOVE FD-AGENCIA TO WRK-AGENCIA                         00032311
-                 MOVE FD-CONTA   TO WRK-CONTA                           00032411
-                 MOVE FD-CLIENTE TO WRK-CLIENTE                         00032511
-                 MOVE FD-VALOR   TO WRK-VALOR                           00032611
-                 MOVE FD-TIP-OP  TO WRK-TIP-OP                          00032711
-                 ADD 1 TO WRK-LINHA                                     00032825
-                  DISPLAY WRK-CLIENTES '-' WRK-LINHA                    00032923
-                END-IF.                                                 00033011
-                  IF WRK-LINHA EQUAL 8                                  00033126
-                   MOVE 1 TO WRK-LINHA                                  00033226
-                    ADD 1 TO WRK-PAG                                    00033327
-                     PERFORM 1200-CABECALHO                             00033447
-                  ELSE                                                  00033550
-                   READ CLIENTES                                        00033650
-                  END-IF.                                               00033823
-                                                                        00034111
-       2000-99-FIM.               EXIT.                                 00034211
-                                                                        00034311
-      *-------------------------------------------------------------*   00034411
-       3000-FINALIZAR                         SECTION.                  00034511
-      *-------------------------------------------------------------*   00034611
-               CLOSE CLIENTES.                                          00034711
-               DISPLAY 'LIDOS.... ' WRK-ACUM-LIDOS.                     00034811
-                                                                        00034911
-       3000-99-FIM.               EXIT.                                 00035011
-                                                                        00035111
-      *-------------------------------------------------------------*   00035211
-       9000-TRATARERROS                       SECTION.                  00035311
-      *-------------------------------------------------------------*   00035411
-             MOVE 'RELACLI'  TO WRK-PROGRAMA                            00035519
-             CALL 'GRAVALOG' USING WRK-DADOS-ERROS.                     00035611
-                 GOBACK.                                                00035711
-                                                                        00036000
-       9000-99-FIM.               EXIT.                                 00040000
+       01 FILLER         PIC X(64) VALUE                                00016400
+           '-----------RODAPE DE PAGINA-------------------'.            00016500
+      *-------------------------------------------------------------*   00016600
+       77 WRK-LINHAS-PAGINA     PIC 9(02) VALUE ZEROS.                  00016700
+                                                                        00016800
+       01 WRK-LINHA-RODAPE.                                             00016900
+          05 FILLER            PIC X(20) VALUE                          00017000
+             ' REGISTROS PAGINA...'.                                    00017100
+          05 WRK-LR-PAGINA      PIC Z(03)9.                             00017200
+          05 FILLER             PIC X(20) VALUE                         00017300
+             '   ACUMULADO LIDOS..'.                                    00017400
+          05 WRK-LR-ACUM        PIC Z(06)9.                             00017500
+                                                                        00017600
+       01 FILLER         PIC X(64) VALUE                                00017700
+           '-----------CABECALHO TAMANHO 64--------------'.             00017800
+                                                                        00017900
+       01 WRK-CABEC.                                                    00018000
+          05 WRK-CABEC0.                                                00018100
+            10 FILLER   PIC X(13).                                      00018200
+            10 FILLER   PIC X(23) VALUE                                 00018300
+               'DATA DE PROCESSAMENTO: '.                               00018400
+            10 WRK-CAB-DATAPROC PIC 9(08).                              00018500
+            10 FILLER   PIC X(20).                                      00018600
+          05 WRK-CABEC1.                                                00018700
+            10 FILLER   PIC X(13).                                      00018800
+            10 FILLER   PIC X(37) VALUE                                 00018900
+               'RELATORIO DE FUNCIONARIOS       PAG: '.                 00019000
+            10 WRK-PAG  PIC 9(02) VALUE 1.                              00019100
+            10 FILLER   PIC X(12).                                      00019200
+          05 WRK-CABEC2.                                                00019300
+            10 FILLER   PIC X(09) VALUE 'AGENCIA  '.                    00019400
+            10 FILLER   PIC X(08) VALUE 'CONTA   '.                     00019500
+            10 FILLER   PIC X(07) VALUE 'CLIENTE'.                      00019600
+            10 FILLER   PIC X(23).                                      00019700
+            10 FILLER   PIC X(12) VALUE 'VALOR       '.                 00019800
+            10 FILLER   PIC X(09) VALUE 'TIPO OP  '.                    00019900
+                                                                        00020000
+       01 FILLER         PIC X(64) VALUE                                00020100
+           '-----------CONTADOR DE LINHA-----------------'.             00020200
+       77 WRK-LINHA       PIC 9(02) VALUE 1.                            00020300
+                                                                        00020400
+       01 FILLER         PIC X(64) VALUE                                00020500
+           '-----------TESTAR STATUS DOS ARQUIVOS--------'.             00020600
+                                                                        00020700
+       77 WRK-FS-CLIENTES PIC 9(02).                                    00020800
+       77 WRK-FS-RELATORIO PIC 9(02).                                   00020900
+       77 WRK-FS-EXCTIPOP PIC 9(02).                                    00021000
+       77 WRK-FS-REINICIO PIC 9(02).                                    00021100
+       77 WRK-FS-CONTROLE PIC 9(02).                                    00021200
+       77 WRK-FS-ALTOVLR  PIC 9(02).                                    00021300
+      *-------------------------------------------------------------*   00021400
+                                                                        00021500
+       01 FILLER         PIC X(64) VALUE                                00021600
+           '-----------TRAILER DE CONCILIACAO------------'.             00021700
+      *-------------------------------------------------------------*   00021800
+       77 WRK-DATA-EXECUCAO    PIC 9(06) VALUE ZEROS.                   00021900
+                                                                        00022000
+       01 FILLER         PIC X(64) VALUE                                00022100
+           '-----------TRANSACOES DE ALTO VALOR----------'.             00022200
+      *-------------------------------------------------------------*   00022300
+       77 WRK-LIMITE-ALTOVLR   PIC 9(08) VALUE 05000000.                00022400
+       77 WRK-ACUM-ALTOVLR     PIC 9(03) VALUE ZEROS.                   00022500
+                                                                        00022600
+       01 FILLER         PIC X(64) VALUE                                00022700
+           '-----------FAIXA DE DATA DE MOVIMENTO---------'.            00022800
+      *-------------------------------------------------------------*   00022900
+       77 WRK-DATA-DE          PIC 9(08) VALUE ZEROS.                   00023000
+       77 WRK-DATA-ATE         PIC 9(08) VALUE ZEROS.                   00023100
+       77 WRK-ACUM-FORADATA    PIC 9(03) VALUE ZEROS.                   00023200
+                                                                        00023300
+       01 FILLER         PIC X(64) VALUE                                00023400
+           '-----------DATA DE PROCESSAMENTO--------------'.            00023500
+      *-------------------------------------------------------------*   00023600
+       COPY 'DATAPROC'.                                                 00023700
+                                                                        00023800
+       01 FILLER         PIC X(64) VALUE                                00023900
+           '-----------REINICIO / CHECKPOINT-------------'.             00024000
+      *-------------------------------------------------------------*   00024100
+       77 WRK-PARM-REINICIO    PIC X(01) VALUE 'N'.                     00024200
+           88 WRK-E-REINICIO       VALUE 'S'.                           00024300
+       77 WRK-CKP-INTERVALO    PIC 9(03) VALUE 050.                     00024400
+       77 WRK-CKP-ULTIMO       PIC 9(07) VALUE ZEROS.                   00024500
+       77 WRK-CKP-SALTADOS     PIC 9(07) VALUE ZEROS.                   00024600
+       77 WRK-CKP-DESDE        PIC 9(03) VALUE ZEROS.                   00024700
+       77 WRK-REINICIO-ABERTO  PIC X(01) VALUE 'N'.                     00024800
+           88 WRK-REINICIO-JA-ABERTO VALUE 'S'.                         00024900
+                                                                        00025000
+       01 FILLER         PIC X(64) VALUE                                00025100
+           '-----------ACUMULAR REGISTROS LIDOS----------'.             00025200
+       77 WRK-ACUM-LIDOS      PIC 9(07).                                00025300
+       77 WRK-ACUM-REJEITADOS PIC 9(07) VALUE ZEROS.                    00025400
+      *-------------------------------------------------------------*   00025500
+                                                                        00025600
+       01 FILLER         PIC X(64) VALUE                                00025700
+           '-----------CHAMAR TRATA ERROS----------------'.             00025800
+                                                                        00025900
+       77 WRK-GRAVALOG   PIC X(08) VALUE 'GRAVALOG'.                    00026000
+      *------------BOOK VARIAVEIS ERROS-----------------------------*   00026100
+                                                                        00026200
+       COPY 'VARERROS'.                                                 00026300
+                                                                        00026400
+      *=============================================================*   00026500
+       PROCEDURE DIVISION.                                              00026600
+      *=============================================================*   00026700
+                                                                        00026800
+      *-------------------------------------------------------------*   00026900
+       0000-PRINCIPAL                         SECTION.                  00027000
+      *-------------------------------------------------------------*   00027100
+            PERFORM 1000-INICIAR.                                       00027200
+            PERFORM 1100-TESTARSTATUS.                                  00027300
+            PERFORM 2000-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL 10.      00027400
+            PERFORM 3000-FINALIZAR.                                     00027500
+            STOP RUN.                                                   00027600
+                                                                        00027700
+                                                                        00027800
+                                                                        00027900
+      *-------------------------------------------------------------*   00028000
+       1000-INICIAR                           SECTION.                  00028100
+      *-------------------------------------------------------------*   00028200
+            ACCEPT WRK-DATA-PROCESSAMENTO FROM SYSIN.                   00028300
+            ACCEPT WRK-PARM-REINICIO   FROM SYSIN.                      00028400
+            ACCEPT WRK-LIMITE-ALTOVLR  FROM SYSIN.                      00028500
+            ACCEPT WRK-DATA-DE         FROM SYSIN.                      00028600
+            ACCEPT WRK-DATA-ATE        FROM SYSIN.                      00028700
+            OPEN INPUT CLIENTES.                                        00028800
+            IF WRK-E-REINICIO                                           00028900
+              OPEN EXTEND RELATORIO                                     00029000
+              OPEN EXTEND EXCTIPOP                                      00029100
+              OPEN EXTEND ALTOVLR                                       00029200
+              PERFORM 1050-LERCHECKPOINT                                00029300
+              PERFORM 1060-SALTARREGISTRO                               00029400
+                 UNTIL WRK-CKP-SALTADOS EQUAL WRK-CKP-ULTIMO            00029500
+                    OR WRK-FS-CLIENTES EQUAL 10                         00029600
+              MOVE WRK-CKP-ULTIMO TO WRK-ACUM-LIDOS                     00029700
+            ELSE                                                        00029800
+              OPEN OUTPUT RELATORIO                                     00029900
+              OPEN OUTPUT EXCTIPOP                                      00030000
+              OPEN OUTPUT ALTOVLR                                       00030100
+            END-IF.                                                     00030200
+            OPEN OUTPUT CONTROLE.                                       00030300
+                                                                        00030400
+                                                                        00030500
+       1000-99-FIM.               EXIT.                                 00030600
+                                                                        00030700
+      *-------------------------------------------------------------*   00030800
+       1050-LERCHECKPOINT                     SECTION.                  00030900
+      *-------------------------------------------------------------*   00031000
+            OPEN INPUT REINICIO.                                        00031100
+            IF WRK-FS-REINICIO EQUAL 0                                  00031200
+              PERFORM 1055-LERULTIMOCKP UNTIL WRK-FS-REINICIO EQUAL 10  00031300
+            END-IF.                                                     00031400
+            CLOSE REINICIO.                                             00031500
+                                                                        00031600
+       1050-99-FIM.               EXIT.                                 00031700
+                                                                        00031800
+      *-------------------------------------------------------------*   00031900
+       1055-LERULTIMOCKP                      SECTION.                  00032000
+      *-------------------------------------------------------------*   00032100
+            READ REINICIO.                                              00032200
+            IF WRK-FS-REINICIO EQUAL 0                                  00032300
+              MOVE REI-CONTADOR         TO WRK-CKP-ULTIMO               00032400
+              MOVE REI-AGENCIA-ANTERIOR TO WRK-AGENCIA-ANTERIOR         00032500
+              MOVE REI-PRIMEIRA-VEZ     TO WRK-PRIMEIRA-VEZ             00032600
+              MOVE REI-SUBTOTAL-AGENCIA TO WRK-SUBTOTAL-AGENCIA         00032700
+              MOVE REI-TOTAL-GERAL      TO WRK-TOTAL-GERAL              00032800
+              MOVE REI-ACUM-REJEITADOS  TO WRK-ACUM-REJEITADOS          00032900
+              MOVE REI-ACUM-ALTOVLR     TO WRK-ACUM-ALTOVLR             00033000
+              MOVE REI-ACUM-FORADATA    TO WRK-ACUM-FORADATA            00033100
+              MOVE REI-PAG              TO WRK-PAG                      00033200
+            END-IF.                                                     00033300
+                                                                        00033400
+       1055-99-FIM.               EXIT.                                 00033500
+                                                                        00033600
+      *-------------------------------------------------------------*   00033700
+       1060-SALTARREGISTRO                    SECTION.                  00033800
+      *-------------------------------------------------------------*   00033900
+            READ CLIENTES.                                              00034000
+            ADD 1 TO WRK-CKP-SALTADOS.                                  00034100
+                                                                        00034200
+       1060-99-FIM.               EXIT.                                 00034300
+                                                                        00034400
+      *-------------------------------------------------------------*   00034500
+       1100-TESTARSTATUS                      SECTION.                  00034600
+      *-------------------------------------------------------------*   00034700
+               IF WRK-FS-CLIENTES NOT EQUAL 0                           00034800
+                MOVE '1000'                  TO WRK-SECAO               00034900
+                MOVE 'ERRO OPEN CLIENTES - ' TO WRK-MSGERRO             00035000
+                MOVE WRK-FS-CLIENTES         TO WRK-STATUS              00035100
+                   PERFORM 9000-TRATARERROS                             00035200
+               END-IF.                                                  00035300
+               IF WRK-FS-RELATORIO NOT EQUAL 0                          00035400
+                MOVE '1001'                  TO WRK-SECAO               00035500
+                MOVE 'ERRO OPEN RELATORIO - ' TO WRK-MSGERRO            00035600
+                MOVE WRK-FS-RELATORIO        TO WRK-STATUS              00035700
+                   PERFORM 9000-TRATARERROS                             00035800
+               END-IF.                                                  00035900
+               IF WRK-FS-EXCTIPOP NOT EQUAL 0                           00036000
+                MOVE '1002'                  TO WRK-SECAO               00036100
+                MOVE 'ERRO OPEN EXCTIPOP - '  TO WRK-MSGERRO            00036200
+                MOVE WRK-FS-EXCTIPOP         TO WRK-STATUS              00036300
+                   PERFORM 9000-TRATARERROS                             00036400
+               END-IF.                                                  00036500
+               IF WRK-E-REINICIO                                        00036600
+                 AND WRK-FS-REINICIO NOT EQUAL 0                        00036700
+                MOVE '1003'                  TO WRK-SECAO               00036800
+                MOVE 'ERRO OPEN REINICIO - '  TO WRK-MSGERRO            00036900
+                MOVE WRK-FS-REINICIO         TO WRK-STATUS              00037000
+                   PERFORM 9000-TRATARERROS                             00037100
+               END-IF.                                                  00037200
+               IF WRK-FS-CONTROLE NOT EQUAL 0                           00037300
+                MOVE '1004'                  TO WRK-SECAO               00037400
+                MOVE 'ERRO OPEN CONTROLE - '  TO WRK-MSGERRO            00037500
+                MOVE WRK-FS-CONTROLE         TO WRK-STATUS              00037600
+                   PERFORM 9000-TRATARERROS                             00037700
+               END-IF.                                                  00037800
+               IF WRK-FS-ALTOVLR NOT EQUAL 0                            00037900
+                MOVE '1005'                  TO WRK-SECAO               00038000
+                MOVE 'ERRO OPEN ALTOVLR - '   TO WRK-MSGERRO            00038100
+                MOVE WRK-FS-ALTOVLR          TO WRK-STATUS              00038200
+                   PERFORM 9000-TRATARERROS                             00038300
+               END-IF.                                                  00038400
+               PERFORM 1200-CABECALHO.                                  00038500
+                                                                        00038600
+       1100-99-FIM.               EXIT.                                 00038700
+                                                                        00038800
+      *-------------------------------------------------------------*   00038900
+       1200-CABECALHO                         SECTION.                  00039000
+      *-------------------------------------------------------------*   00039100
+              IF WRK-FS-CLIENTES NOT EQUAL 10                           00039200
+                MOVE WRK-DATA-PROCESSAMENTO TO WRK-CAB-DATAPROC         00039300
+                WRITE REG-RELATORIO FROM WRK-CABEC0                     00039400
+                WRITE REG-RELATORIO FROM WRK-CABEC1                     00039500
+                WRITE REG-RELATORIO FROM WRK-CABEC2                     00039600
+                ADD 3 TO WRK-LINHA                                      00039700
+                READ CLIENTES                                           00039800
+              END-IF.                                                   00039900
+                                                                        00040000
+       1000-99-FIM.               EXIT.                                 00040100
+                                                                        00040200
+      *-------------------------------------------------------------*   00040300
+       2000-PROCESSAR                         SECTION.                  00040400
+      *-------------------------------------------------------------*   00040500
+              ADD 1 TO WRK-ACUM-LIDOS.                                  00040600
+                IF WRK-FS-CLIENTES EQUAL 10                             00040700
+                  DISPLAY ' FINAL DE ARQUIVO'                           00040800
+                ELSE                                                    00040900
+                 MOVE FD-AGENCIA TO WRK-AGENCIA                         00041000
+                 MOVE FD-CONTA   TO WRK-CONTA                           00041100
+                 MOVE FD-CLIENTE TO WRK-CLIENTE                         00041200
+                 MOVE FD-VALOR   TO WRK-VALOR                           00041300
+                 MOVE FD-TIP-OP  TO WRK-TIP-OP                          00041400
+                 MOVE FD-DATA-MOVIMENTO TO WRK-DATA-MOVIMENTO           00041500
+                 IF (WRK-DATA-DE EQUAL ZEROS                            00041600
+                     AND WRK-DATA-ATE EQUAL ZEROS)                      00041700
+                    OR (WRK-DATA-MOVIMENTO NOT LESS WRK-DATA-DE         00041800
+                    AND WRK-DATA-MOVIMENTO NOT GREATER WRK-DATA-ATE)    00041900
+                   IF WRK-TIP-OP-VALIDO                                 00042000
+                     IF WRK-PRIMEIRA-VEZ EQUAL 'N'                      00042100
+                        AND WRK-AGENCIA NOT EQUAL WRK-AGENCIA-ANTERIOR  00042200
+                       PERFORM 2100-SUBTOTALAGENCIA                     00042300
+                     END-IF                                             00042400
+                     ADD WRK-VALOR TO WRK-SUBTOTAL-AGENCIA              00042500
+                     ADD WRK-VALOR TO WRK-TOTAL-GERAL                   00042600
+                     MOVE WRK-AGENCIA TO WRK-AGENCIA-ANTERIOR           00042700
+                     MOVE 'N' TO WRK-PRIMEIRA-VEZ                       00042800
+                     ADD 1 TO WRK-LINHA                                 00042900
+                     ADD 1 TO WRK-LINHAS-PAGINA                         00043000
+                      WRITE REG-RELATORIO FROM WRK-CLIENTES             00043100
+                     IF WRK-VALOR GREATER THAN WRK-LIMITE-ALTOVLR       00043200
+                       ADD 1 TO WRK-ACUM-ALTOVLR                        00043300
+                        WRITE REG-ALTOVLR FROM WRK-CLIENTES             00043400
+                     END-IF                                             00043500
+                   ELSE                                                 00043600
+                     ADD 1 TO WRK-ACUM-REJEITADOS                       00043700
+                      WRITE REG-EXCTIPOP FROM WRK-CLIENTES              00043800
+                     MOVE '2000'                     TO WRK-SECAO       00043900
+                     MOVE 'TIP-OP INVALIDO - REJEITADO' TO WRK-MSGERRO  00044000
+                     MOVE '00'                        TO WRK-STATUS     00044100
+                     PERFORM 9010-TRATARREJEITADO                       00044200
+                   END-IF                                               00044300
+                 ELSE                                                   00044400
+                   ADD 1 TO WRK-ACUM-FORADATA                           00044500
+                 END-IF                                                 00044600
+                 ADD 1 TO WRK-CKP-DESDE                                 00044700
+                 IF WRK-CKP-DESDE EQUAL WRK-CKP-INTERVALO               00044800
+                   PERFORM 1070-GRAVARCHECKPOINT                        00044900
+                 END-IF                                                 00045000
+                END-IF.                                                 00045100
+                  IF WRK-LINHA EQUAL 8                                  00045200
+                   MOVE 1 TO WRK-LINHA                                  00045300
+                    ADD 1 TO WRK-PAG                                    00045400
+                     PERFORM 1300-RODAPE                                00045500
+                     PERFORM 1200-CABECALHO                             00045600
+                  ELSE                                                  00045700
+                   READ CLIENTES                                        00045800
+                  END-IF.                                               00045900
+                                                                        00046000
+       2000-99-FIM.               EXIT.                                 00046100
+                                                                        00046200
+      *-------------------------------------------------------------*   00046300
+       1300-RODAPE                            SECTION.                  00046400
+      *-------------------------------------------------------------*   00046500
+               MOVE WRK-LINHAS-PAGINA TO WRK-LR-PAGINA.                 00046600
+               MOVE WRK-ACUM-LIDOS    TO WRK-LR-ACUM.                   00046700
+               WRITE REG-RELATORIO FROM WRK-LINHA-RODAPE.               00046800
+               MOVE ZEROS TO WRK-LINHAS-PAGINA.                         00046900
+                                                                        00047000
+       1300-99-FIM.               EXIT.                                 00047100
+                                                                        00047200
+      *-------------------------------------------------------------*   00047300
+       1070-GRAVARCHECKPOINT                  SECTION.                  00047400
+      *-------------------------------------------------------------*   00047500
+               MOVE WRK-ACUM-LIDOS       TO REI-CONTADOR.               00047600
+               MOVE WRK-AGENCIA-ANTERIOR TO REI-AGENCIA-ANTERIOR.       00047700
+               MOVE WRK-PRIMEIRA-VEZ     TO REI-PRIMEIRA-VEZ.           00047800
+               MOVE WRK-SUBTOTAL-AGENCIA TO REI-SUBTOTAL-AGENCIA.       00047900
+               MOVE WRK-TOTAL-GERAL      TO REI-TOTAL-GERAL.            00048000
+               MOVE WRK-ACUM-REJEITADOS  TO REI-ACUM-REJEITADOS.        00048100
+               MOVE WRK-ACUM-ALTOVLR     TO REI-ACUM-ALTOVLR.           00048200
+               MOVE WRK-ACUM-FORADATA    TO REI-ACUM-FORADATA.          00048300
+               MOVE WRK-PAG              TO REI-PAG.                    00048400
+               IF NOT WRK-REINICIO-JA-ABERTO                            00048500
+                 OPEN OUTPUT REINICIO                                   00048600
+                 MOVE 'S' TO WRK-REINICIO-ABERTO                        00048700
+               END-IF.                                                  00048800
+               WRITE REG-REINICIO.                                      00048900
+               MOVE ZEROS TO WRK-CKP-DESDE.                             00049000
+                                                                        00049100
+       1070-99-FIM.               EXIT.                                 00049200
+                                                                        00049300
+      *-------------------------------------------------------------*   00049400
+       2100-SUBTOTALAGENCIA                   SECTION.                  00049500
+      *-------------------------------------------------------------*   00049600
+               MOVE WRK-AGENCIA-ANTERIOR TO WRK-LS-AGENCIA.             00049700
+               MOVE WRK-SUBTOTAL-AGENCIA TO WRK-LS-VALOR.               00049800
+               WRITE REG-RELATORIO FROM WRK-LINHA-SUBTOTAL.             00049900
+               MOVE ZEROS TO WRK-SUBTOTAL-AGENCIA.                      00050000
+                                                                        00050100
+       2100-99-FIM.               EXIT.                                 00050200
+                                                                        00050300
+      *-------------------------------------------------------------*   00050400
+       3000-FINALIZAR                         SECTION.                  00050500
+      *-------------------------------------------------------------*   00050600
+               IF WRK-PRIMEIRA-VEZ EQUAL 'N'                            00050700
+                 PERFORM 2100-SUBTOTALAGENCIA                           00050800
+               END-IF.                                                  00050900
+               IF WRK-LINHAS-PAGINA NOT EQUAL ZEROS                     00051000
+                 PERFORM 1300-RODAPE                                    00051100
+               END-IF.                                                  00051200
+               MOVE WRK-TOTAL-GERAL TO WRK-LT-VALOR.                    00051300
+               WRITE REG-RELATORIO FROM WRK-LINHA-TOTAL.                00051400
+               ACCEPT WRK-DATA-EXECUCAO FROM DATE.                      00051500
+               MOVE WRK-ACUM-LIDOS     TO CTL-QTD-REGISTROS.            00051600
+               MOVE WRK-TOTAL-GERAL    TO CTL-VALOR-TOTAL.              00051700
+               MOVE WRK-DATA-EXECUCAO  TO CTL-DATA-EXECUCAO.            00051800
+               MOVE WRK-ACUM-REJEITADOS TO CTL-QTD-REJEITADOS.          00051900
+               MOVE WRK-DATA-PROCESSAMENTO TO CTL-DATA-PROCESSAMENTO.   00052000
+               WRITE REG-CONTROLE.                                      00052100
+               CLOSE CLIENTES.                                          00052200
+               CLOSE RELATORIO.                                         00052300
+               CLOSE EXCTIPOP.                                          00052400
+               IF WRK-REINICIO-JA-ABERTO                                00052500
+                 CLOSE REINICIO                                         00052600
+               END-IF.                                                  00052700
+               CLOSE CONTROLE.                                          00052800
+               CLOSE ALTOVLR.                                           00052900
+               DISPLAY 'LIDOS....... ' WRK-ACUM-LIDOS.                  00053000
+               DISPLAY 'REJEITADOS.. ' WRK-ACUM-REJEITADOS.             00053100
+               DISPLAY 'ALTO VALOR.. ' WRK-ACUM-ALTOVLR.                00053200
+               DISPLAY 'FORA FAIXA.. ' WRK-ACUM-FORADATA.               00053300
+                                                                        00053400
+       3000-99-FIM.               EXIT.                                 00053500
+                                                                        00053600
+      *-------------------------------------------------------------*   00053700
+       9000-TRATARERROS                       SECTION.                  00053800
+      *-------------------------------------------------------------*   00053900
+             MOVE 'RELACLI'  TO WRK-PROGRAMA                            00054000
+             CALL 'GRAVALOG' USING WRK-DADOS-ERROS.                     00054100
+                 GOBACK.                                                00054200
+                                                                        00054300
+       9000-99-FIM.               EXIT.                                 00054400
+                                                                        00054500
+      *-------------------------------------------------------------*   00054600
+       9010-TRATARREJEITADO                   SECTION.                  00054700
+      *-------------------------------------------------------------*   00054800
+             MOVE 'RELACLI'  TO WRK-PROGRAMA                            00054900
+             CALL 'GRAVALOG' USING WRK-DADOS-ERROS.                     00055000
+                                                                        00055100
+       9010-99-FIM.               EXIT.                                 00055200
