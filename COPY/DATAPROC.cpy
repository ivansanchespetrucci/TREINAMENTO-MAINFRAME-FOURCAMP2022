@@ -0,0 +1,10 @@
+      *=============================================================*   00000100
+      *   BOOK....: DATAPROC                                        *   00000200
+      *   AUTOR...: RAFAEL                                          *   00000300
+      *-------------------------------------------------------------*   00000400
+      *   OBJETIVO: DATA DE PROCESSAMENTO (AAAAMMDD) RECEBIDA VIA    *  00000500
+      *      SYSIN/PARM, COMPARTILHADA POR TODOS OS PROGRAMAS DE     *  00000600
+      *      LOTE PARA CARIMBAR RELATORIOS E ARQUIVOS DE SAIDA COM   *  00000700
+      *      A DATA DO NEGOCIO A QUE SE REFERE A EXECUCAO.           *  00000800
+      *=============================================================*   00000900
+       77 WRK-DATA-PROCESSAMENTO  PIC 9(08)    VALUE ZEROS.             00001000
