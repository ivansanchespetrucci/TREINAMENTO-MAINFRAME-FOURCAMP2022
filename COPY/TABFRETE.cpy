@@ -0,0 +1,39 @@
+      *=============================================================*   00000100
+      *   BOOK....: TABFRETE                                        *   00000200
+      *   AUTOR...: RAFAEL                                          *   00000300
+      *-------------------------------------------------------------*   00000400
+      *   OBJETIVO: TABELA DE PERCENTUAL DE FRETE POR ESTADO, USADA  *  00000500
+      *      POR FR01CB19 PARA EVITAR CADEIA DE IFS POR UF.          *  00000600
+      *      PARA ACRESCENTAR/REPRECIFICAR UMA UF BASTA ALTERAR OS   *  00000700
+      *      FILLERS ABAIXO (E O OCCURS, SE FOR NOVA UF).            *  00000800
+      *=============================================================*   00000900
+       01 TAB-FRETE-DADOS.                                              00001000
+          05 FILLER              PIC X(02) VALUE 'SP'.                  00001100
+          05 FILLER              PIC 9V999 VALUE 0,100.                 00001200
+          05 FILLER              PIC X(02) VALUE 'RJ'.                  00001300
+          05 FILLER              PIC 9V999 VALUE 0,150.                 00001400
+          05 FILLER              PIC X(02) VALUE 'MG'.                  00001500
+          05 FILLER              PIC 9V999 VALUE 0,200.                 00001600
+          05 FILLER              PIC X(02) VALUE 'ES'.                  00001700
+          05 FILLER              PIC 9V999 VALUE 0,180.                 00001800
+          05 FILLER              PIC X(02) VALUE 'PR'.                  00001900
+          05 FILLER              PIC 9V999 VALUE 0,220.                 00002000
+          05 FILLER              PIC X(02) VALUE 'SC'.                  00002100
+          05 FILLER              PIC 9V999 VALUE 0,220.                 00002200
+          05 FILLER              PIC X(02) VALUE 'RS'.                  00002300
+          05 FILLER              PIC 9V999 VALUE 0,250.                 00002400
+          05 FILLER              PIC X(02) VALUE 'BA'.                  00002500
+          05 FILLER              PIC 9V999 VALUE 0,280.                 00002600
+          05 FILLER              PIC X(02) VALUE 'PE'.                  00002700
+          05 FILLER              PIC 9V999 VALUE 0,300.                 00002800
+          05 FILLER              PIC X(02) VALUE 'DF'.                  00002900
+          05 FILLER              PIC 9V999 VALUE 0,200.                 00003000
+                                                                        00003100
+       01 TAB-FRETE REDEFINES TAB-FRETE-DADOS.                          00003200
+          05 TAB-FRETE-ITEM OCCURS 10 TIMES                             00003300
+                             INDEXED BY TAB-FRETE-IDX.                  00003400
+             10 TAB-FRETE-UF     PIC X(02).                             00003500
+             10 TAB-FRETE-PERC   PIC 9V999.                             00003600
+                                                                        00003700
+      *   MANTER IGUAL AO OCCURS ACIMA AO ACRESCENTAR UMA NOVA UF.      00003800
+       77 TAB-FRETE-QTD           PIC 9(02) VALUE 10.                   00003900
