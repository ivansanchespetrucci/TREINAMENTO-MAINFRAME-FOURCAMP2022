@@ -0,0 +1,55 @@
+      *=============================================================*   00000100
+      *   BOOK....: MAPCLIO                                         *   00000200
+      *   AUTOR...: RAFAEL                                          *   00000300
+      *-------------------------------------------------------------*   00000400
+      *   OBJETIVO: MAPA SIMBOLICO GERADO A PARTIR DO MAPA FISICO    *  00000500
+      *      MAPCLI (MAPSET MAPCLI) PARA A TRANSACAO CICS DE        *   00000600
+      *      CONSULTA DE CLIENTE POR AGENCIA/CONTA.                 *   00000700
+      *=============================================================*   00000800
+       01 MAPCLII.                                                      00000900
+          05 FILLER          PIC X(12).                                 00001000
+          05 AGENCIAL        PIC S9(4) COMP.                            00001100
+          05 AGENCIAF        PIC X.                                     00001200
+          05 FILLER REDEFINES AGENCIAF.                                 00001300
+             10 AGENCIAA     PIC X.                                     00001400
+          05 AGENCIAI        PIC X(04).                                 00001500
+          05 CONTAL          PIC S9(4) COMP.                            00001600
+          05 CONTAF          PIC X.                                     00001700
+          05 FILLER REDEFINES CONTAF.                                   00001800
+             10 CONTAA       PIC X.                                     00001900
+          05 CONTAI          PIC X(05).                                 00002000
+          05 CLIENTEL        PIC S9(4) COMP.                            00002100
+          05 CLIENTEF        PIC X.                                     00002200
+          05 FILLER REDEFINES CLIENTEF.                                 00002300
+             10 CLIENTEA     PIC X.                                     00002400
+          05 CLIENTEI        PIC X(30).                                 00002500
+          05 VALORL          PIC S9(4) COMP.                            00002600
+          05 VALORF          PIC X.                                     00002700
+          05 FILLER REDEFINES VALORF.                                   00002800
+             10 VALORA       PIC X.                                     00002900
+          05 VALORI          PIC X(11).                                 00003000
+          05 TIPOPL          PIC S9(4) COMP.                            00003100
+          05 TIPOPF          PIC X.                                     00003200
+          05 FILLER REDEFINES TIPOPF.                                   00003300
+             10 TIPOPA       PIC X.                                     00003400
+          05 TIPOPI          PIC X(01).                                 00003500
+          05 MSGERROL        PIC S9(4) COMP.                            00003600
+          05 MSGERROF        PIC X.                                     00003700
+          05 FILLER REDEFINES MSGERROF.                                 00003800
+             10 MSGERROA     PIC X.                                     00003900
+          05 MSGERROI        PIC X(40).                                 00004000
+                                                                        00004100
+       01 MAPCLIO REDEFINES MAPCLII.                                    00004200
+          05 FILLER          PIC X(12).                                 00004300
+          05 FILLER          PIC X(03).                                 00004400
+          05 AGENCIAO        PIC X(04).                                 00004500
+          05 FILLER          PIC X(03).                                 00004600
+          05 CONTAO          PIC X(05).                                 00004700
+          05 FILLER          PIC X(03).                                 00004800
+          05 CLIENTEO        PIC X(30).                                 00004900
+          05 FILLER          PIC X(03).                                 00005000
+          05 VALORO          PIC X(11).                                 00005100
+          05 FILLER          PIC X(03).                                 00005200
+          05 TIPOPO          PIC X(01).                                 00005300
+          05 FILLER          PIC X(03).                                 00005400
+          05 MSGERROO        PIC X(40).                                 00005500
