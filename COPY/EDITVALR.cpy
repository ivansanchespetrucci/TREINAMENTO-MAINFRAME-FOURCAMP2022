@@ -0,0 +1,17 @@
+      *=============================================================*   00000100
+      *   BOOK....: EDITVALR                                        *   00000200
+      *   AUTOR...: RAFAEL                                          *   00000300
+      *-------------------------------------------------------------*   00000400
+      *   OBJETIVO: MASCARAS EDITADAS PADRAO PARA VALORES EM REAIS  *   00000500
+      *      (9(0N)V99), COMPARTILHADAS ENTRE OS PROGRAMAS QUE      *   00000600
+      *      EXIBEM VALOR MONETARIO, EVITANDO MASCARA DUPLICADA EM  *   00000700
+      *      CADA UM. O NOME INDICA A QUANTIDADE DE DIGITOS INTEIROS *  00000800
+      *      DO CAMPO DE ORIGEM (9(0N)V99 -> WRK-ED-VALORNN).        *  00000900
+      *=============================================================*   00001000
+       77 WRK-ED-VALOR02      PIC Z9,99.                                00001100
+       77 WRK-ED-VALOR03      PIC ZZ9,99.                               00001200
+       77 WRK-ED-VALOR04      PIC Z.ZZ9,99.                             00001300
+       77 WRK-ED-VALOR05      PIC ZZ.ZZ9,99.                            00001400
+       77 WRK-ED-VALOR06      PIC ZZZ.ZZ9,99.                           00001500
+       77 WRK-ED-VALOR07      PIC Z.ZZZ.ZZ9,99.                         00001600
+       77 WRK-ED-VALOR08      PIC ZZ.ZZZ.ZZ9,99.                        00001700
