@@ -0,0 +1,12 @@
+      *=============================================================*   00007000
+      *   BOOK....: VARERROS                                        *   00007100
+      *   AUTOR...: RAFAEL                                          *   00007200
+      *-------------------------------------------------------------*   00007300
+      *   OBJETIVO: AREA DE COMUNICACAO COM O MODULO GRAVALOG       *   00007400
+      *      PARA REGISTRO DE ERROS EM LOGERROS.                    *   00007500
+      *=============================================================*   00007600
+       01 WRK-DADOS-ERROS.                                              00007700
+          05 WRK-PROGRAMA    PIC X(08).                                 00007800
+          05 WRK-SECAO       PIC X(04).                                 00007900
+          05 WRK-MSGERRO     PIC X(40).                                 00008000
+          05 WRK-STATUS      PIC X(02).                                 00008100
