@@ -0,0 +1,18 @@
+      *=============================================================*   00000100
+      *   BOOK....: #CLIENTE                                        *   00000200
+      *   AUTOR...: RAFAEL                                          *   00000300
+      *-------------------------------------------------------------*   00000400
+      *   OBJETIVO: LAYOUT DO ARQUIVO CLIENTES - MOVIMENTO DE        *  00000500
+      *      CLIENTES POR AGENCIA/CONTA.                             *  00000600
+      *=============================================================*   00000700
+       01 REG-CLIENTE.                                                  00000800
+          05 FD-AGENCIA      PIC 9(04).                                 00000900
+          05 FILLER          PIC X(05).                                 00001000
+          05 FD-CONTA        PIC 9(05).                                 00001100
+          05 FILLER          PIC X(03).                                 00001200
+          05 FD-CLIENTE      PIC X(30).                                 00001300
+          05 FD-VALOR        PIC 9(08).                                 00001400
+          05 FILLER          PIC X(04).                                 00001500
+          05 FD-TIP-OP       PIC X(01).                                 00001600
+          05 FILLER          PIC X(04).                                 00001700
+          05 FD-DATA-MOVIMENTO PIC 9(08).                               00001800
