@@ -0,0 +1,80 @@
+*=================================================================*     00000100
+*   MAPSET..: MAPCLI                                            *       00000200
+*   AUTOR...: RAFAEL                                            *       00000300
+*-----------------------------------------------------------------*     00000400
+*   OBJETIVO: MAPA DE TELA 3270 PARA A TRANSACAO CLI1, QUE FAZ    *     00000500
+*      CONSULTA ONLINE DE UM CLIENTE PELA CHAVE AGENCIA/CONTA,   *      00000600
+*      EVITANDO TER DE ESPERAR O RELATORIO EM LOTE DO RELACLI    *      00000700
+*      PARA UMA CONSULTA PONTUAL.                                *      00000800
+*=================================================================*     00000900
+         DFHMSD TYPE=&SYSPARM,                                         X00001000
+                MODE=INOUT,                                            X00001100
+                LANG=COBOL,                                            X00001200
+                CTRL=(FREEKB,FRSET),                                   X00001300
+                TIOAPFX=YES,                                           X00001400
+                STORAGE=AUTO                                            00001500
+*                                                                       00001600
+MAPCLI   DFHMDI SIZE=(24,80),                                          X00001700
+                LINE=1,                                                X00001800
+                COLUMN=1                                                00001900
+*                                                                       00002000
+         DFHMDF POS=(01,30),                                           X00002100
+                LENGTH=20,                                             X00002200
+                ATTRB=(PROT,BRT),                                      X00002300
+                INITIAL='CONSULTA DE CLIENTE'                           00002400
+*                                                                       00002500
+         DFHMDF POS=(03,01),                                           X00002600
+                LENGTH=09,                                             X00002700
+                ATTRB=(PROT),                                          X00002800
+                INITIAL='AGENCIA..'                                     00002900
+*                                                                       00003000
+AGENCIA  DFHMDF POS=(03,11),                                           X00003100
+                LENGTH=04,                                             X00003200
+                ATTRB=(UNPROT,NUM,IC)                                   00003300
+*                                                                       00003400
+         DFHMDF POS=(04,01),                                           X00003500
+                LENGTH=09,                                             X00003600
+                ATTRB=(PROT),                                          X00003700
+                INITIAL='CONTA....'                                     00003800
+*                                                                       00003900
+CONTA    DFHMDF POS=(04,11),                                           X00004000
+                LENGTH=05,                                             X00004100
+                ATTRB=(UNPROT,NUM)                                      00004200
+*                                                                       00004300
+         DFHMDF POS=(06,01),                                           X00004400
+                LENGTH=09,                                             X00004500
+                ATTRB=(PROT),                                          X00004600
+                INITIAL='CLIENTE..'                                     00004700
+*                                                                       00004800
+CLIENTE  DFHMDF POS=(06,11),                                           X00004900
+                LENGTH=30,                                             X00005000
+                ATTRB=(PROT,BRT)                                        00005100
+*                                                                       00005200
+         DFHMDF POS=(07,01),                                           X00005300
+                LENGTH=09,                                             X00005400
+                ATTRB=(PROT),                                          X00005500
+                INITIAL='VALOR....'                                     00005600
+*                                                                       00005700
+VALOR    DFHMDF POS=(07,11),                                           X00005800
+                LENGTH=11,                                             X00005900
+                ATTRB=(PROT,BRT)                                        00006000
+*                                                                       00006100
+         DFHMDF POS=(08,01),                                           X00006200
+                LENGTH=09,                                             X00006300
+                ATTRB=(PROT),                                          X00006400
+                INITIAL='TIPO OP..'                                     00006500
+*                                                                       00006600
+TIPOP    DFHMDF POS=(08,11),                                           X00006700
+                LENGTH=01,                                             X00006800
+                ATTRB=(PROT,BRT)                                        00006900
+*                                                                       00007000
+MSGERRO  DFHMDF POS=(10,01),                                           X00007100
+                LENGTH=40,                                             X00007200
+                ATTRB=(PROT,BRT,FSET)                                   00007300
+*                                                                       00007400
+         DFHMDF POS=(24,01),                                           X00007500
+                LENGTH=29,                                             X00007600
+                ATTRB=(PROT),                                          X00007700
+                INITIAL='ENTER=CONSULTAR  PF3=ENCERRA'                  00007800
+*                                                                       00007900
+         DFHMSD TYPE=FINAL                                              00008000
