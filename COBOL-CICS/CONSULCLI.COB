@@ -0,0 +1,183 @@
+      *=============================================================*   00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *=============================================================*   00000300
+                                                                        00000400
+       PROGRAM-ID. CONSULCLI.                                           00000500
+                                                                        00000600
+      *=============================================================*   00000700
+      *   AUTOR....:RAFAEL                                          *   00000800
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00000900
+      *   DATA ....:27/05/2022                                      *   00001000
+      *-------------------------------------------------------------*   00001100
+      *   OBJETIVO: TRANSACAO CICS CLI1 - CONSULTA ONLINE DE UM     *   00001200
+      *      UNICO CLIENTE PELA CHAVE AGENCIA/CONTA, SEM PRECISAR   *   00001300
+      *      ESPERAR OU REEXECUTAR O RELATORIO EM LOTE DO RELACLI.  *   00001400
+      *-------------------------------------------------------------*   00001500
+      *   ARQUIVOS...:                                              *   00001600
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00001700
+      *    CLIENTES             I    (VIA FCT)      #CLIENTE        *   00001800
+      *-------------------------------------------------------------*   00001900
+      *   MAPAS......:                                 INCLUDE/BOOK *   00002000
+      *    MAPCLI    MAPSET/MAPA DA TELA 3270            MAPCLIO    *   00002100
+      *=============================================================*   00002200
+                                                                        00002300
+      *=============================================================*   00002400
+       ENVIRONMENT                               DIVISION.              00002500
+      *=============================================================*   00002600
+                                                                        00002700
+      *=============================================================*   00002800
+       CONFIGURATION                               SECTION.             00002900
+      *=============================================================*   00003000
+       SPECIAL-NAMES.                                                   00003100
+           DECIMAL-POINT IS COMMA.                                      00003200
+                                                                        00003300
+      *=============================================================*   00003400
+       DATA                                      DIVISION.              00003500
+      *=============================================================*   00003600
+       WORKING-STORAGE                             SECTION.             00003700
+                                                                        00003800
+      *-----------------CHAVE DE LEITURA DA CLIENTES-----------------*  00003900
+                                                                        00004000
+       01 WRK-CHAVE.                                                    00004100
+          05 WRK-CHAVE-AGENCIA   PIC 9(04).                             00004200
+          05 WRK-CHAVE-FILLER    PIC X(05).                             00004300
+          05 WRK-CHAVE-CONTA     PIC 9(05).                             00004400
+                                                                        00004500
+      *-----------------LAYOUT DO ARQUIVO CLIENTES--------------------* 00004600
+                                                                        00004700
+       COPY '#CLIENTE'.                                                 00004800
+                                                                        00004900
+      *-----------------AREA DE TRABALHO-------------------------------*00005000
+                                                                        00005100
+       77 WRK-VALOR-ED           PIC Z(7)9.                             00005200
+       77 WRK-RESP               PIC S9(08) COMP.                       00005300
+       77 WRK-MSG-FIM            PIC X(28) VALUE                        00005400
+           'FIM DA CONSULTA DE CLIENTE.'.                               00005500
+       01 WRK-COMMAREA           PIC X(01) VALUE SPACE.                 00005600
+                                                                        00005700
+      *-------------------------------------------------------------*   00005800
+       LINKAGE                                     SECTION.             00005900
+      *-------------------------------------------------------------*   00006000
+                                                                        00006100
+       01 DFHCOMMAREA.                                                  00006200
+          05 FILLER              PIC X(01).                             00006300
+                                                                        00006400
+      *-----------------MAPA SIMBOLICO MAPCLI------------------------*  00006500
+                                                                        00006600
+       COPY 'MAPCLIO'.                                                  00006700
+                                                                        00006800
+      *=============================================================*   00006900
+       PROCEDURE                                DIVISION.               00007000
+      *=============================================================*   00007100
+                                                                        00007200
+      *-------------------------------------------------------------*   00007300
+       0000-PRINCIPAL                           SECTION.                00007400
+      *-------------------------------------------------------------*   00007500
+                                                                        00007600
+           IF EIBAID EQUAL '3'                                          00007700
+             PERFORM 9000-ENCERRAR                                      00007800
+           ELSE                                                         00007900
+             IF EIBCALEN EQUAL 0                                        00008000
+               PERFORM 1000-TELA-INICIAL                                00008100
+             ELSE                                                       00008200
+               PERFORM 2000-PROCESSAR-CONSULTA                          00008300
+             END-IF                                                     00008400
+             EXEC CICS RETURN                                           00008500
+                       TRANSID('CLI1')                                  00008600
+                       COMMAREA(WRK-COMMAREA)                           00008700
+                       LENGTH(1)                                        00008800
+             END-EXEC                                                   00008900
+           END-IF.                                                      00009000
+           GOBACK.                                                      00009100
+                                                                        00009200
+       0000-99-FIM.               EXIT.                                 00009300
+                                                                        00009400
+      *-------------------------------------------------------------*   00009500
+       1000-TELA-INICIAL                        SECTION.                00009600
+      *-------------------------------------------------------------*   00009700
+                                                                        00009800
+           MOVE LOW-VALUES TO MAPCLIO.                                  00009900
+           MOVE 'INFORME AGENCIA E CONTA E TECLE ENTER' TO MSGERROO.    00010000
+           EXEC CICS SEND MAP('MAPCLI')                                 00010100
+                     MAPSET('MAPCLI')                                   00010200
+                     FROM(MAPCLIO)                                      00010300
+                     ERASE                                              00010400
+           END-EXEC.                                                    00010500
+                                                                        00010600
+       1000-99-FIM.               EXIT.                                 00010700
+                                                                        00010800
+      *-------------------------------------------------------------*   00010900
+       2000-PROCESSAR-CONSULTA                  SECTION.                00011000
+      *-------------------------------------------------------------*   00011100
+                                                                        00011200
+           EXEC CICS RECEIVE MAP('MAPCLI')                              00011300
+                     MAPSET('MAPCLI')                                   00011400
+                     INTO(MAPCLII)                                      00011500
+                     RESP(WRK-RESP)                                     00011600
+           END-EXEC.                                                    00011700
+           IF WRK-RESP EQUAL DFHRESP(NORMAL)                            00011800
+             MOVE LOW-VALUES TO WRK-CHAVE                               00011900
+             MOVE AGENCIAI TO WRK-CHAVE-AGENCIA                         00012000
+             MOVE CONTAI   TO WRK-CHAVE-CONTA                           00012100
+             PERFORM 2100-LERCLIENTE                                    00012200
+           ELSE                                                         00012300
+             MOVE LOW-VALUES TO MAPCLIO                                 00012400
+             MOVE 'DIGITE AGENCIA E CONTA NUMERICOS' TO MSGERROO        00012500
+             EXEC CICS SEND MAP('MAPCLI')                               00012600
+                       MAPSET('MAPCLI')                                 00012700
+                       FROM(MAPCLIO)                                    00012800
+                       ERASE                                            00012900
+             END-EXEC                                                   00013000
+           END-IF.                                                      00013100
+                                                                        00013200
+       2000-99-FIM.               EXIT.                                 00013300
+                                                                        00013400
+      *-------------------------------------------------------------*   00013500
+       2100-LERCLIENTE                          SECTION.                00013600
+      *-------------------------------------------------------------*   00013700
+                                                                        00013800
+           EXEC CICS READ FILE('CLIENTES')                              00013900
+                     INTO(REG-CLIENTE)                                  00014000
+                     RIDFLD(WRK-CHAVE)                                  00014100
+                     KEYLENGTH(14)                                      00014200
+                     RESP(WRK-RESP)                                     00014300
+           END-EXEC.                                                    00014400
+           MOVE LOW-VALUES TO MAPCLIO.                                  00014500
+           IF WRK-RESP EQUAL DFHRESP(NORMAL)                            00014600
+             MOVE FD-AGENCIA TO AGENCIAO                                00014700
+             MOVE FD-CONTA   TO CONTAO                                  00014800
+             MOVE FD-CLIENTE TO CLIENTEO                                00014900
+             MOVE FD-VALOR   TO WRK-VALOR-ED                            00015000
+             MOVE WRK-VALOR-ED TO VALORO                                00015100
+             MOVE FD-TIP-OP  TO TIPOPO                                  00015200
+           ELSE                                                         00015300
+             MOVE WRK-CHAVE-AGENCIA TO AGENCIAO                         00015400
+             MOVE WRK-CHAVE-CONTA   TO CONTAO                           00015500
+             MOVE SPACES            TO CLIENTEO                         00015600
+             MOVE SPACES            TO VALORO                           00015700
+             MOVE SPACES            TO TIPOPO                           00015800
+             MOVE 'CLIENTE NAO ENCONTRADO PARA A CHAVE INFORMADA'       00015900
+               TO MSGERROO                                              00016000
+           END-IF.                                                      00016100
+           EXEC CICS SEND MAP('MAPCLI')                                 00016200
+                     MAPSET('MAPCLI')                                   00016300
+                     FROM(MAPCLIO)                                      00016400
+                     ERASE                                              00016500
+           END-EXEC.                                                    00016600
+                                                                        00016700
+       2100-99-FIM.               EXIT.                                 00016800
+                                                                        00016900
+      *-------------------------------------------------------------*   00017000
+       9000-ENCERRAR                            SECTION.                00017100
+      *-------------------------------------------------------------*   00017200
+                                                                        00017300
+           EXEC CICS SEND TEXT                                          00017400
+                     FROM(WRK-MSG-FIM)                                  00017500
+                     LENGTH(28)                                         00017600
+                     ERASE                                              00017700
+           END-EXEC.                                                    00017800
+           EXEC CICS RETURN                                             00017900
+           END-EXEC.                                                    00018000
+           GOBACK.                                                      00018100
+                                                                        00018200
+       9000-99-FIM.               EXIT.                                 00018300
